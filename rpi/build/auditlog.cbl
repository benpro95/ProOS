@@ -0,0 +1,143 @@
+*> GNU COBOL -- append-only logging shared by COLOR-SCAN and
+*> COLOR-SEQ.  Every call appends one line to the daily transaction
+*> log (timestamp, requested color, resolved RGBW/hex, found flag)
+*> so COLOR-RPT has a real audit trail to summarize.  Whenever the
+*> color wasn't found in the table the same call also appends a line
+*> to the reject log so a typo'd cue name in a show script shows up
+*> somewhere instead of just going dark.
+*>
+*> Modification history
+*>    2026-08-08  DL  add a modification-history header to match the
+*>                     other color programs.
+*>    2026-08-08  DL  tell a bad color name apart from a color table
+*>                     that failed to load in the reject log -- they
+*>                     were both landing as the same "unmatched color"
+*>                     message.
+*>    2026-08-08  DL  report a failed WRITE against either log instead
+*>                     of silently dropping the line.
+IDENTIFICATION DIVISION.
+PROGRAM-ID.      AUDIT-LOG.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT TRANSACT-LOG ASSIGN TO "/opt/rpi/effects/colour_transact.log"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-TRANSACT-STATUS.
+   SELECT REJECT-LOG ASSIGN TO "/opt/rpi/effects/colour_reject.log"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-REJECT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  TRANSACT-LOG.
+  01  TRANSACT-LOG-REC           PIC X(100).
+
+FD  REJECT-LOG.
+  01  REJECT-LOG-REC             PIC X(100).
+
+WORKING-STORAGE SECTION.
+
+  01  WS-TIMESTAMP.
+       05  WS-TS-DATE            PIC 9(08).
+       05  WS-TS-TIME            PIC 9(08).
+
+  01  WS-FILE-STATUSES.
+       05  WS-TRANSACT-STATUS    PIC X(02).
+         88  TRANSACT-OK          VALUE '00'.
+         88  TRANSACT-NOT-FOUND   VALUE '35'.
+       05  WS-REJECT-STATUS      PIC X(02).
+         88  REJECT-OK            VALUE '00'.
+         88  REJECT-NOT-FOUND     VALUE '35'.
+
+LINKAGE SECTION.
+
+  01  LK-COLOR-NAME              PIC X(25).
+  01  LK-RED                     PIC X(03).
+  01  LK-GREEN                   PIC X(03).
+  01  LK-BLUE                    PIC X(03).
+  01  LK-WHITE                   PIC X(03).
+  01  LK-HEX                     PIC X(08).
+  01  LK-FOUND-FLAG              PIC X(01).
+
+PROCEDURE DIVISION USING LK-COLOR-NAME LK-RED LK-GREEN LK-BLUE
+                         LK-WHITE LK-HEX LK-FOUND-FLAG.
+
+0010-MAIN.
+   MOVE FUNCTION CURRENT-DATE (1:8)  TO WS-TS-DATE
+   MOVE FUNCTION CURRENT-DATE (9:6)  TO WS-TS-TIME (1:6)
+   MOVE ZERO                         TO WS-TS-TIME (7:2)
+   PERFORM 0100-WRITE-TRANSACT THRU 0100-EXIT
+   IF LK-FOUND-FLAG = 'N'
+      PERFORM 0200-WRITE-REJECT THRU 0200-EXIT
+   ELSE
+      IF LK-FOUND-FLAG = 'E'
+         PERFORM 0210-WRITE-TABLE-FAILURE THRU 0210-EXIT
+      END-IF
+   END-IF
+   GOBACK.
+0010-EXIT.
+    EXIT.
+
+0100-WRITE-TRANSACT.
+   OPEN EXTEND TRANSACT-LOG
+   IF TRANSACT-NOT-FOUND
+      OPEN OUTPUT TRANSACT-LOG
+   END-IF
+   MOVE SPACES TO TRANSACT-LOG-REC
+   STRING WS-TS-DATE "-" WS-TS-TIME " " LK-COLOR-NAME
+          " RGBW=" LK-RED "," LK-GREEN "," LK-BLUE "," LK-WHITE
+          " HEX=" LK-HEX " FOUND=" LK-FOUND-FLAG
+      DELIMITED BY SIZE INTO TRANSACT-LOG-REC
+   END-STRING
+   WRITE TRANSACT-LOG-REC
+   IF NOT TRANSACT-OK
+      DISPLAY "AUDIT-LOG: write to colour_transact.log failed, status "
+         WS-TRANSACT-STATUS UPON SYSERR
+   END-IF
+   CLOSE TRANSACT-LOG.
+0100-EXIT.
+    EXIT.
+
+0200-WRITE-REJECT.
+   OPEN EXTEND REJECT-LOG
+   IF REJECT-NOT-FOUND
+      OPEN OUTPUT REJECT-LOG
+   END-IF
+   MOVE SPACES TO REJECT-LOG-REC
+   STRING WS-TS-DATE "-" WS-TS-TIME
+          " unmatched color requested: " LK-COLOR-NAME
+      DELIMITED BY SIZE INTO REJECT-LOG-REC
+   END-STRING
+   WRITE REJECT-LOG-REC
+   IF NOT REJECT-OK
+      DISPLAY "AUDIT-LOG: write to colour_reject.log failed, status "
+         WS-REJECT-STATUS UPON SYSERR
+   END-IF
+   CLOSE REJECT-LOG.
+0200-EXIT.
+    EXIT.
+
+0210-WRITE-TABLE-FAILURE.
+   OPEN EXTEND REJECT-LOG
+   IF REJECT-NOT-FOUND
+      OPEN OUTPUT REJECT-LOG
+   END-IF
+   MOVE SPACES TO REJECT-LOG-REC
+   STRING WS-TS-DATE "-" WS-TS-TIME
+          " color table failed to load, could not resolve: "
+          LK-COLOR-NAME
+      DELIMITED BY SIZE INTO REJECT-LOG-REC
+   END-STRING
+   WRITE REJECT-LOG-REC
+   IF NOT REJECT-OK
+      DISPLAY "AUDIT-LOG: write to colour_reject.log failed, status "
+         WS-REJECT-STATUS UPON SYSERR
+   END-IF
+   CLOSE REJECT-LOG.
+0210-EXIT.
+    EXIT.
+
+END PROGRAM AUDIT-LOG.
