@@ -0,0 +1,168 @@
+*> GNU COBOL -- shared color-table loader and lookup.  Pulled out of
+*> COLOR-SCAN so COLOR-SCAN and COLOR-SEQ resolve a color name the
+*> same way instead of keeping two copies of the search logic.
+*>
+*> The table is loaded once (on the first CALL of a run) straight
+*> out of /opt/rpi/effects/colours.txt, which COLOR-MAINT keeps
+*> sorted ascending on name, so every lookup after the first is a
+*> SEARCH ALL (binary search) instead of a linear SEARCH.
+*>
+*> LK-FOUND-FLAG comes back:
+*>    'Y' - color found, LK-RED/GREEN/BLUE/WHITE/EFFECT are set
+*>    'N' - no such color in the table
+*>    'E' - colours.txt has grown past the 1000-row table, or is not
+*>          sorted ascending on name as COLOR-MAINT is supposed to
+*>          keep it; the table was NOT loaded and no lookups were
+*>          attempted
+*>
+*> Modification history
+*>    2026-08-08  DL  reject an out-of-order colours.txt at load time
+*>                     instead of letting SEARCH ALL miss rows silently;
+*>                     a lookup miss now resets RGBW/effect instead of
+*>                     leaving the previous call's values in place.
+*>    2026-08-08  DL  reset RGBW/effect on a table-load failure too, not
+*>                     just on a plain not-found miss.
+*>    2026-08-08  DL  check colours.txt's open status -- a missing file
+*>                     now comes back 'E' instead of aborting the run.
+IDENTIFICATION DIVISION.
+PROGRAM-ID.      COLOR-LOOKUP.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT TABLE-IN ASSIGN TO "/opt/rpi/effects/colours.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-TABLE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  TABLE-IN.
+  01  TBL-RECS.
+      COPY "filerec.cpy".
+
+WORKING-STORAGE SECTION.
+
+  COPY "colortbl.cpy".
+
+  01  FLAGS.
+       05  TABLE-EOF              PIC X(01) VALUE 'N'.
+         88  TABLE-EOF-YES        VALUE 'Y'.
+         88  TABLE-EOF-NO         VALUE 'N'.
+       05  TABLE-LOADED           PIC X(01) VALUE 'N'.
+         88  TABLE-LOADED-YES     VALUE 'Y'.
+       05  TABLE-OVERFLOW         PIC X(01) VALUE 'N'.
+         88  TABLE-OVERFLOW-YES   VALUE 'Y'.
+       05  TABLE-UNSORTED         PIC X(01) VALUE 'N'.
+         88  TABLE-UNSORTED-YES   VALUE 'Y'.
+       05  TABLE-MISSING          PIC X(01) VALUE 'N'.
+         88  TABLE-MISSING-YES    VALUE 'Y'.
+
+  01  WS-FILE-STATUSES.
+       05  WS-TABLE-STATUS        PIC X(02).
+         88  TABLE-NOT-FOUND        VALUE '35'.
+
+LINKAGE SECTION.
+
+  01  LK-COLOR-NAME              PIC X(25).
+  01  LK-RED                     PIC X(03).
+  01  LK-GREEN                   PIC X(03).
+  01  LK-BLUE                    PIC X(03).
+  01  LK-WHITE                   PIC X(03).
+  01  LK-EFFECT                  PIC X(05).
+  01  LK-FOUND-FLAG              PIC X(01).
+
+PROCEDURE DIVISION USING LK-COLOR-NAME LK-RED LK-GREEN LK-BLUE
+                         LK-WHITE LK-EFFECT LK-FOUND-FLAG.
+
+0010-MAIN.
+   IF TABLE-LOADED-YES
+      CONTINUE
+   ELSE
+      PERFORM 0100-LOAD-TABLE THRU 0100-EXIT
+   END-IF.
+   IF TABLE-OVERFLOW-YES OR TABLE-UNSORTED-YES OR TABLE-MISSING-YES
+      MOVE 'E'     TO LK-FOUND-FLAG
+      MOVE '000'   TO LK-RED
+      MOVE '000'   TO LK-GREEN
+      MOVE '000'   TO LK-BLUE
+      MOVE '000'   TO LK-WHITE
+      MOVE 'SOLID' TO LK-EFFECT
+   ELSE
+      PERFORM 0200-SEARCH-TABLE THRU 0200-EXIT
+   END-IF.
+   GOBACK.
+0010-EXIT.
+    EXIT.
+
+0100-LOAD-TABLE.
+   MOVE 'N' TO TABLE-EOF
+   MOVE ZERO TO COLOR-TABLE-COUNT
+   OPEN INPUT TABLE-IN
+   IF TABLE-NOT-FOUND
+      MOVE 'Y' TO TABLE-MISSING
+      DISPLAY "COLOR-LOOKUP: colours.txt not found" UPON SYSERR
+   ELSE
+      PERFORM 0110-READ-ONE THRU 0110-EXIT
+         UNTIL TABLE-EOF-YES OR TABLE-OVERFLOW-YES OR TABLE-UNSORTED-YES
+      CLOSE TABLE-IN
+   END-IF
+   MOVE 'Y' TO TABLE-LOADED.
+0100-EXIT.
+    EXIT.
+
+0110-READ-ONE.
+   READ TABLE-IN AT END MOVE 'Y' TO TABLE-EOF.
+   IF TABLE-EOF-NO
+      IF COLOR-TABLE-COUNT >= 1000
+         MOVE 'Y' TO TABLE-OVERFLOW
+         DISPLAY
+           "COLOR-LOOKUP: colours.txt exceeds 1000 rows, load aborted"
+           UPON SYSERR
+      ELSE
+         ADD 1 TO COLOR-TABLE-COUNT
+         MOVE TBLFILE-RED    TO TBL-RED    (COLOR-TABLE-COUNT)
+         MOVE TBLFILE-GREEN  TO TBL-GREEN  (COLOR-TABLE-COUNT)
+         MOVE TBLFILE-BLUE   TO TBL-BLUE   (COLOR-TABLE-COUNT)
+         MOVE TBLFILE-WHITE  TO TBL-WHITE  (COLOR-TABLE-COUNT)
+         MOVE TBLFILE-EFFECT TO TBL-EFFECT (COLOR-TABLE-COUNT)
+         MOVE TBLFILE-COLOR  TO TBL-COLOR  (COLOR-TABLE-COUNT)
+         IF COLOR-TABLE-COUNT > 1
+            IF TBL-COLOR (COLOR-TABLE-COUNT) <
+               TBL-COLOR (COLOR-TABLE-COUNT - 1)
+               MOVE 'Y' TO TABLE-UNSORTED
+               DISPLAY
+                 "COLOR-LOOKUP: colours.txt is not sorted ascending ("
+                 TBL-COLOR (COLOR-TABLE-COUNT) " follows "
+                 TBL-COLOR (COLOR-TABLE-COUNT - 1)
+                 "), load aborted" UPON SYSERR
+            END-IF
+         END-IF
+      END-IF
+   END-IF.
+0110-EXIT.
+    EXIT.
+
+0200-SEARCH-TABLE.
+   SET TBL-IDX TO +1
+   SEARCH ALL COLOR-TABLE
+      AT END
+        MOVE 'N'     TO LK-FOUND-FLAG
+        MOVE '000'   TO LK-RED
+        MOVE '000'   TO LK-GREEN
+        MOVE '000'   TO LK-BLUE
+        MOVE '000'   TO LK-WHITE
+        MOVE 'SOLID' TO LK-EFFECT
+      WHEN TBL-COLOR (TBL-IDX) = LK-COLOR-NAME
+        MOVE 'Y'                TO LK-FOUND-FLAG
+        MOVE TBL-RED   (TBL-IDX) TO LK-RED
+        MOVE TBL-GREEN (TBL-IDX) TO LK-GREEN
+        MOVE TBL-BLUE  (TBL-IDX) TO LK-BLUE
+        MOVE TBL-WHITE (TBL-IDX) TO LK-WHITE
+        MOVE TBL-EFFECT(TBL-IDX) TO LK-EFFECT
+   END-SEARCH.
+0200-EXIT.
+    EXIT.
+
+END PROGRAM COLOR-LOOKUP.
