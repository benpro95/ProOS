@@ -0,0 +1,197 @@
+*> GNU COBOL -- one-time conversion of /opt/rpi/effects/colours.txt
+*> from the old RED,GREEN,BLUE,NAME layout to the current RGBW+effect
+*> layout (filerec.cpy).  Needed once per site the first time COLOR-
+*> LOOKUP/COLOR-MAINT's newer copybooks are installed over an old
+*> colours.txt; every row converted gets WHITE=000 and EFFECT=SOLID
+*> since the old format had no such columns, and the table is
+*> rebuilt in sorted order (the same sorted in-place insert COLOR-
+*> MAINT uses) since COLOR-LOOKUP's SEARCH ALL depends on that and
+*> the old format was never required to keep it.
+*>
+*> Command line, optional:
+*>    1  TABLE-PATH   default /opt/rpi/effects/colours.txt
+*>
+*> Run this exactly once against a given colours.txt.  Running it
+*> again against an already-converted (new-format) file will mis-read
+*> the WHITE/EFFECT columns as part of the name, so it refuses to run
+*> a second time by checking the first row it loads against the old
+*> record's fixed width.
+*>
+*> Modification history
+*>    2026-08-08  DL  first version.
+IDENTIFICATION DIVISION.
+PROGRAM-ID.      COLOR-MIGR.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT TABLE-IN ASSIGN DYNAMIC WS-TABLE-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-TABLE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  TABLE-IN.
+  01  TBL-RECS.
+      COPY "filerec.cpy".
+
+WORKING-STORAGE SECTION.
+
+   COPY "colortbl.cpy".
+
+  01  OLD-ROW.
+      COPY "filerecv1.cpy".
+
+  01  STORAGE.
+       05  WS-TABLE-PATH          PIC X(40)
+              VALUE "/opt/rpi/effects/colours.txt".
+       05  WS-ARG-NUM             PIC 9(02) COMP.
+       05  WS-ARG-VALUE           PIC X(40).
+       05  WS-FOUND-IDX           PIC 9(04) COMP VALUE 0.
+       05  WS-CONVERTED-COUNT     PIC 9(04) COMP VALUE 0.
+
+  01  FLAGS.
+       05  TABLE-EOF              PIC X(01) VALUE 'N'.
+         88  TABLE-EOF-YES        VALUE 'Y'.
+         88  TABLE-EOF-NO         VALUE 'N'.
+       05  TABLE-OVERFLOW         PIC X(01) VALUE 'N'.
+         88  TABLE-OVERFLOW-YES   VALUE 'Y'.
+
+  01  WS-FILE-STATUSES.
+       05  WS-TABLE-STATUS        PIC X(02).
+         88  TABLE-NOT-FOUND       VALUE '35'.
+
+PROCEDURE DIVISION.
+
+0010-MAIN.
+   PERFORM 1000-GET-ARGUMENTS THRU 1000-EXIT.
+   PERFORM 2000-LOAD-AND-CONVERT THRU 2000-EXIT.
+   IF WS-CONVERTED-COUNT > 0
+      PERFORM 5000-REWRITE-FILE THRU 5000-EXIT
+      DISPLAY "COLOR-MIGR: converted " WS-CONVERTED-COUNT
+         " rows to the RGBW/effect layout" UPON SYSERR
+   END-IF
+   GOBACK.
+0010-EXIT.
+    EXIT.
+
+1000-GET-ARGUMENTS.
+   MOVE 1 TO WS-ARG-NUM
+   DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+   MOVE SPACES TO WS-ARG-VALUE
+   ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+      ON EXCEPTION MOVE SPACES TO WS-ARG-VALUE
+   END-ACCEPT
+   IF WS-ARG-VALUE NOT = SPACES
+      MOVE WS-ARG-VALUE TO WS-TABLE-PATH
+   END-IF.
+1000-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> Read every row of the old layout, defaulting WHITE/EFFECT, and
+*> insert it into COLOR-TABLE-MAIN already sorted on name -- the same
+*> insert-with-shift COLOR-MAINT uses -- so the rewritten file comes
+*> out both in the new layout and sorted for SEARCH ALL.
+*> ----------------------------------------------------------------
+2000-LOAD-AND-CONVERT.
+   MOVE 'N' TO TABLE-EOF
+   MOVE ZERO TO COLOR-TABLE-COUNT
+   MOVE ZERO TO WS-CONVERTED-COUNT
+   OPEN INPUT TABLE-IN
+   IF TABLE-NOT-FOUND
+      DISPLAY "COLOR-MIGR: " WS-TABLE-PATH " not found" UPON SYSERR
+   ELSE
+      PERFORM 2100-READ-ONE THRU 2100-EXIT
+         UNTIL TABLE-EOF-YES OR TABLE-OVERFLOW-YES
+      CLOSE TABLE-IN
+   END-IF.
+2000-EXIT.
+    EXIT.
+
+2100-READ-ONE.
+   READ TABLE-IN AT END MOVE 'Y' TO TABLE-EOF.
+   IF TABLE-EOF-NO
+      IF COLOR-TABLE-COUNT >= 1000
+         MOVE 'Y' TO TABLE-OVERFLOW
+         DISPLAY "COLOR-MIGR: more than 1000 rows, conversion aborted"
+            UPON SYSERR
+      ELSE
+         IF TBL-RECS (17:5) = "SOLID" OR TBL-RECS (17:5) = "CHASE"
+            OR TBL-RECS (17:4) = "FADE"
+            DISPLAY "COLOR-MIGR: " WS-TABLE-PATH
+               " already looks like the RGBW/effect layout, "
+               "nothing to do" UPON SYSERR
+            MOVE 'Y' TO TABLE-OVERFLOW
+            MOVE ZERO TO WS-CONVERTED-COUNT
+         ELSE
+            MOVE TBL-RECS TO OLD-ROW
+            PERFORM 2200-CONVERT-ONE THRU 2200-EXIT
+            ADD 1 TO WS-CONVERTED-COUNT
+         END-IF
+      END-IF
+   END-IF.
+2100-EXIT.
+    EXIT.
+
+2200-CONVERT-ONE.
+   PERFORM 2210-FIND-OR-INSERT THRU 2210-EXIT
+   MOVE TBLFILEV1-RED    TO TBL-RED    (WS-FOUND-IDX)
+   MOVE TBLFILEV1-GREEN  TO TBL-GREEN  (WS-FOUND-IDX)
+   MOVE TBLFILEV1-BLUE   TO TBL-BLUE   (WS-FOUND-IDX)
+   MOVE "000"            TO TBL-WHITE  (WS-FOUND-IDX)
+   MOVE "SOLID"          TO TBL-EFFECT (WS-FOUND-IDX)
+   MOVE TBLFILEV1-COLOR  TO TBL-COLOR  (WS-FOUND-IDX).
+2200-EXIT.
+    EXIT.
+
+2210-FIND-OR-INSERT.
+   MOVE 1 TO WS-FOUND-IDX
+   PERFORM 2220-FIND-INSERT-POINT THRU 2220-EXIT
+      VARYING TBL-IDX FROM 1 BY 1 UNTIL TBL-IDX > COLOR-TABLE-COUNT
+
+   ADD 1 TO COLOR-TABLE-COUNT
+   PERFORM 2230-SHIFT-UP THRU 2230-EXIT
+      VARYING TBL-IDX FROM COLOR-TABLE-COUNT BY -1
+         UNTIL TBL-IDX <= WS-FOUND-IDX.
+2210-EXIT.
+    EXIT.
+
+2220-FIND-INSERT-POINT.
+   IF TBL-COLOR (TBL-IDX) < TBLFILEV1-COLOR
+      SET WS-FOUND-IDX TO TBL-IDX
+      ADD 1 TO WS-FOUND-IDX
+   END-IF.
+2220-EXIT.
+    EXIT.
+
+2230-SHIFT-UP.
+   MOVE COLOR-TABLE (TBL-IDX - 1) TO COLOR-TABLE (TBL-IDX).
+2230-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> Rewrite the file from scratch in the new layout.
+*> ----------------------------------------------------------------
+5000-REWRITE-FILE.
+   OPEN OUTPUT TABLE-IN
+   PERFORM 5100-WRITE-ONE THRU 5100-EXIT
+      VARYING TBL-IDX FROM 1 BY 1 UNTIL TBL-IDX > COLOR-TABLE-COUNT
+   CLOSE TABLE-IN.
+5000-EXIT.
+    EXIT.
+
+5100-WRITE-ONE.
+   MOVE SPACES TO TBL-RECS
+   STRING TBL-RED (TBL-IDX)    "," TBL-GREEN (TBL-IDX) ","
+          TBL-BLUE (TBL-IDX)   "," TBL-WHITE (TBL-IDX)  ","
+          TBL-EFFECT (TBL-IDX) "," TBL-COLOR (TBL-IDX)
+          DELIMITED BY SIZE INTO TBL-RECS
+   END-STRING
+   WRITE TBL-RECS.
+5100-EXIT.
+    EXIT.
+
+END PROGRAM COLOR-MIGR.
