@@ -0,0 +1,479 @@
+*> GNU COBOL -- safe maintenance of /opt/rpi/effects/colours.txt.
+*> Hand-editing the flat file let duplicate names and malformed
+*> fixed-width RGB fields slip in and break COLOR-LOOKUP's search, so
+*> adds/changes/deletes go through here instead: duplicate-name and
+*> 0-255 range checks are enforced, the file is always rewritten
+*> fully sorted (COLOR-LOOKUP depends on that for SEARCH ALL) and
+*> every change is appended to a history log.
+*>
+*> Command line:
+*>    1  ACTION       ADD, CHANGE or DELETE
+*>    2  COLOR-NAME
+*>    3  RED           0-255, optional for ADD/CHANGE, defaults to 0
+*>    4  GREEN         0-255, optional for ADD/CHANGE, defaults to 0
+*>    5  BLUE          0-255, optional for ADD/CHANGE, defaults to 0
+*>    6  WHITE         0-255, optional, defaults to 0
+*>    7  EFFECT        SOLID, CHASE or FADE, optional, defaults SOLID
+*>
+*> Returns a nonzero RETURN-CODE and leaves colours.txt untouched if
+*> the action or values are invalid, the name already exists (ADD) or
+*> the name doesn't exist (CHANGE/DELETE).
+*>
+*> Modification history
+*>    2026-08-08  DL  reject non-numeric RGBW arguments instead of
+*>                     letting them silently evaluate to 000.
+*>    2026-08-08  DL  build the output row in 5100-WRITE-ONE with an
+*>                     explicit STRING instead of field MOVEs into a
+*>                     FILLER-delimited TBL-RECS -- that only worked by
+*>                     luck when the FD's FILLER still held commas left
+*>                     over from an earlier READ in the same run, and
+*>                     wrote a field-separator-less, dropped row when it
+*>                     didn't (e.g. TABLE-IN opened OUTPUT with no prior
+*>                     READ, such as colours.txt starting out empty).
+*>                     Also check the WRITE's file status before logging
+*>                     the change as a success.
+*>    2026-08-08  DL  corrected the command-line doc above -- RGB
+*>                     arguments default to 0 like WHITE/EFFECT do,
+*>                     they were never actually enforced as required.
+*>    2026-08-08  DL  declare the RGBW arguments numeric instead of
+*>                     alphanumeric so an unpadded 1- or 2-digit CLI
+*>                     value zero-fills on MOVE instead of space-filling
+*>                     and failing the numeric check; check for a
+*>                     missing colours.txt on the initial load the same
+*>                     way COLOR-MIGR already does.
+IDENTIFICATION DIVISION.
+PROGRAM-ID.      COLOR-MAINT.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT TABLE-IN ASSIGN TO "/opt/rpi/effects/colours.txt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-TABLE-STATUS.
+   SELECT HISTORY-LOG ASSIGN TO "/opt/rpi/effects/colour_history.log"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-HISTORY-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  TABLE-IN.
+  01  TBL-RECS.
+      COPY "filerec.cpy".
+
+FD  HISTORY-LOG.
+  01  HISTORY-LOG-REC            PIC X(100).
+
+WORKING-STORAGE SECTION.
+
+  COPY "colortbl.cpy".
+
+  01  STORAGE.
+       05  WS-ACTION              PIC X(06).
+         88  ACTION-ADD            VALUE "ADD".
+         88  ACTION-CHANGE         VALUE "CHANGE".
+         88  ACTION-DELETE         VALUE "DELETE".
+       05  WS-ARG-NAME            PIC X(25).
+       05  WS-ARG-RED             PIC 9(03).
+       05  WS-ARG-GREEN           PIC 9(03).
+       05  WS-ARG-BLUE            PIC 9(03).
+       05  WS-ARG-WHITE           PIC 9(03).
+       05  WS-ARG-EFFECT          PIC X(05).
+       05  WS-ARG-NUM             PIC 9(02) COMP.
+       05  WS-ARG-VALUE           PIC X(25).
+       05  WS-RETURN-CODE         PIC 9(02) VALUE 0.
+       05  WS-FOUND-IDX           PIC 9(04) COMP VALUE 0.
+       05  WS-CHANGE-DESC         PIC X(60) VALUE SPACES.
+
+  01  FLAGS.
+       05  TABLE-EOF              PIC X(01) VALUE 'N'.
+         88  TABLE-EOF-YES        VALUE 'Y'.
+         88  TABLE-EOF-NO         VALUE 'N'.
+       05  TABLE-OVERFLOW         PIC X(01) VALUE 'N'.
+         88  TABLE-OVERFLOW-YES   VALUE 'Y'.
+       05  WS-VALID               PIC X(01) VALUE 'Y'.
+         88  WS-VALID-YES          VALUE 'Y'.
+         88  WS-VALID-NO           VALUE 'N'.
+       05  WS-WRITE-FAILED         PIC X(01) VALUE 'N'.
+         88  WS-WRITE-FAILED-YES    VALUE 'Y'.
+
+  01  WS-RANGE-CHECK.
+       05  WS-RANGE-NUM           PIC 9(03).
+
+  01  WS-FILE-STATUSES.
+       05  WS-TABLE-STATUS        PIC X(02).
+         88  TABLE-WRITE-OK        VALUE '00'.
+         88  TABLE-NOT-FOUND        VALUE '35'.
+       05  WS-HISTORY-STATUS      PIC X(02).
+         88  HISTORY-NOT-FOUND     VALUE '35'.
+
+  01  WS-TIMESTAMP.
+       05  WS-TS-DATE             PIC 9(08).
+       05  WS-TS-TIME             PIC 9(08).
+
+PROCEDURE DIVISION.
+
+0010-MAIN.
+   PERFORM 1000-GET-ARGUMENTS THRU 1000-EXIT.
+   PERFORM 2000-LOAD-TABLE THRU 2000-EXIT.
+   IF TABLE-OVERFLOW-YES
+      DISPLAY "COLOR-MAINT: colours.txt exceeds 1000 rows, aborted"
+         UPON SYSERR
+      MOVE 2 TO WS-RETURN-CODE
+   ELSE
+      PERFORM 3000-VALIDATE-ARGUMENTS THRU 3000-EXIT
+      IF WS-VALID-YES
+         PERFORM 4000-APPLY-ACTION THRU 4000-EXIT
+      ELSE
+         MOVE 1 TO WS-RETURN-CODE
+      END-IF
+   END-IF
+   MOVE WS-RETURN-CODE TO RETURN-CODE.
+   GOBACK.
+0010-EXIT.
+    EXIT.
+
+1000-GET-ARGUMENTS.
+   MOVE SPACES TO WS-ACTION WS-ARG-NAME
+   MOVE "000" TO WS-ARG-RED WS-ARG-GREEN WS-ARG-BLUE WS-ARG-WHITE
+   MOVE "SOLID" TO WS-ARG-EFFECT
+
+   MOVE 1 TO WS-ARG-NUM
+   DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+   ACCEPT WS-ACTION FROM ARGUMENT-VALUE
+      ON EXCEPTION MOVE SPACES TO WS-ACTION
+   END-ACCEPT
+
+   MOVE 2 TO WS-ARG-NUM
+   DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+   ACCEPT WS-ARG-NAME FROM ARGUMENT-VALUE
+      ON EXCEPTION MOVE SPACES TO WS-ARG-NAME
+   END-ACCEPT
+
+   MOVE 3 TO WS-ARG-NUM
+   DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+   ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+      ON EXCEPTION MOVE SPACES TO WS-ARG-VALUE
+   END-ACCEPT
+   IF WS-ARG-VALUE NOT = SPACES
+      MOVE WS-ARG-VALUE (1:3) TO WS-ARG-RED
+   END-IF
+
+   MOVE 4 TO WS-ARG-NUM
+   DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+   MOVE SPACES TO WS-ARG-VALUE
+   ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+      ON EXCEPTION MOVE SPACES TO WS-ARG-VALUE
+   END-ACCEPT
+   IF WS-ARG-VALUE NOT = SPACES
+      MOVE WS-ARG-VALUE (1:3) TO WS-ARG-GREEN
+   END-IF
+
+   MOVE 5 TO WS-ARG-NUM
+   DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+   MOVE SPACES TO WS-ARG-VALUE
+   ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+      ON EXCEPTION MOVE SPACES TO WS-ARG-VALUE
+   END-ACCEPT
+   IF WS-ARG-VALUE NOT = SPACES
+      MOVE WS-ARG-VALUE (1:3) TO WS-ARG-BLUE
+   END-IF
+
+   MOVE 6 TO WS-ARG-NUM
+   DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+   MOVE SPACES TO WS-ARG-VALUE
+   ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+      ON EXCEPTION MOVE SPACES TO WS-ARG-VALUE
+   END-ACCEPT
+   IF WS-ARG-VALUE NOT = SPACES
+      MOVE WS-ARG-VALUE (1:3) TO WS-ARG-WHITE
+   END-IF
+
+   MOVE 7 TO WS-ARG-NUM
+   DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+   MOVE SPACES TO WS-ARG-VALUE
+   ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+      ON EXCEPTION MOVE SPACES TO WS-ARG-VALUE
+   END-ACCEPT
+   IF WS-ARG-VALUE NOT = SPACES
+      MOVE WS-ARG-VALUE (1:5) TO WS-ARG-EFFECT
+   END-IF.
+1000-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> Load the whole file into memory, already-sorted order preserved.
+*> ----------------------------------------------------------------
+2000-LOAD-TABLE.
+   MOVE 'N' TO TABLE-EOF
+   MOVE ZERO TO COLOR-TABLE-COUNT
+   OPEN INPUT TABLE-IN
+   IF TABLE-NOT-FOUND
+      CONTINUE
+   ELSE
+      PERFORM 2100-READ-ONE THRU 2100-EXIT
+         UNTIL TABLE-EOF-YES OR TABLE-OVERFLOW-YES
+      CLOSE TABLE-IN
+   END-IF.
+2000-EXIT.
+    EXIT.
+
+2100-READ-ONE.
+   READ TABLE-IN AT END MOVE 'Y' TO TABLE-EOF.
+   IF TABLE-EOF-NO
+      IF COLOR-TABLE-COUNT >= 1000
+         MOVE 'Y' TO TABLE-OVERFLOW
+      ELSE
+         ADD 1 TO COLOR-TABLE-COUNT
+         MOVE TBLFILE-RED    TO TBL-RED    (COLOR-TABLE-COUNT)
+         MOVE TBLFILE-GREEN  TO TBL-GREEN  (COLOR-TABLE-COUNT)
+         MOVE TBLFILE-BLUE   TO TBL-BLUE   (COLOR-TABLE-COUNT)
+         MOVE TBLFILE-WHITE  TO TBL-WHITE  (COLOR-TABLE-COUNT)
+         MOVE TBLFILE-EFFECT TO TBL-EFFECT (COLOR-TABLE-COUNT)
+         MOVE TBLFILE-COLOR  TO TBL-COLOR  (COLOR-TABLE-COUNT)
+      END-IF
+   END-IF.
+2100-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> Validate the action and, for ADD/CHANGE, the RGBW/effect values.
+*> ----------------------------------------------------------------
+3000-VALIDATE-ARGUMENTS.
+   MOVE 'Y' TO WS-VALID
+   IF WS-ARG-NAME = SPACES
+      DISPLAY "COLOR-MAINT: a color name is required" UPON SYSERR
+      MOVE 'N' TO WS-VALID
+   END-IF
+
+   EVALUATE TRUE
+      WHEN ACTION-ADD
+         PERFORM 3100-VALIDATE-RGBW THRU 3100-EXIT
+      WHEN ACTION-CHANGE
+         PERFORM 3100-VALIDATE-RGBW THRU 3100-EXIT
+      WHEN ACTION-DELETE
+         CONTINUE
+      WHEN OTHER
+         DISPLAY "COLOR-MAINT: action must be ADD, CHANGE or DELETE"
+            UPON SYSERR
+         MOVE 'N' TO WS-VALID
+   END-EVALUATE.
+3000-EXIT.
+    EXIT.
+
+3100-VALIDATE-RGBW.
+   IF WS-ARG-RED NOT NUMERIC
+      DISPLAY "COLOR-MAINT: RGBW values must be numeric 0-255"
+         UPON SYSERR
+      MOVE 'N' TO WS-VALID
+   ELSE
+      MOVE WS-ARG-RED TO WS-RANGE-NUM
+      PERFORM 3110-CHECK-RANGE THRU 3110-EXIT
+   END-IF
+   IF WS-ARG-GREEN NOT NUMERIC
+      DISPLAY "COLOR-MAINT: RGBW values must be numeric 0-255"
+         UPON SYSERR
+      MOVE 'N' TO WS-VALID
+   ELSE
+      MOVE WS-ARG-GREEN TO WS-RANGE-NUM
+      PERFORM 3110-CHECK-RANGE THRU 3110-EXIT
+   END-IF
+   IF WS-ARG-BLUE NOT NUMERIC
+      DISPLAY "COLOR-MAINT: RGBW values must be numeric 0-255"
+         UPON SYSERR
+      MOVE 'N' TO WS-VALID
+   ELSE
+      MOVE WS-ARG-BLUE TO WS-RANGE-NUM
+      PERFORM 3110-CHECK-RANGE THRU 3110-EXIT
+   END-IF
+   IF WS-ARG-WHITE NOT NUMERIC
+      DISPLAY "COLOR-MAINT: RGBW values must be numeric 0-255"
+         UPON SYSERR
+      MOVE 'N' TO WS-VALID
+   ELSE
+      MOVE WS-ARG-WHITE TO WS-RANGE-NUM
+      PERFORM 3110-CHECK-RANGE THRU 3110-EXIT
+   END-IF
+   IF WS-ARG-EFFECT NOT = "SOLID" AND WS-ARG-EFFECT NOT = "CHASE"
+      AND WS-ARG-EFFECT NOT = "FADE " AND WS-ARG-EFFECT NOT = "FADE"
+      DISPLAY "COLOR-MAINT: effect must be SOLID, CHASE or FADE"
+         UPON SYSERR
+      MOVE 'N' TO WS-VALID
+   END-IF.
+3100-EXIT.
+    EXIT.
+
+3110-CHECK-RANGE.
+   IF WS-RANGE-NUM > 255
+      DISPLAY "COLOR-MAINT: RGBW values must be 0-255" UPON SYSERR
+      MOVE 'N' TO WS-VALID
+   END-IF.
+3110-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> Apply the requested change to the in-memory table, then rewrite
+*> colours.txt and append to the history log.
+*> ----------------------------------------------------------------
+4000-APPLY-ACTION.
+   PERFORM 4100-FIND-NAME THRU 4100-EXIT
+   EVALUATE TRUE
+      WHEN ACTION-ADD
+         IF WS-FOUND-IDX > 0
+            DISPLAY "COLOR-MAINT: " WS-ARG-NAME
+               " already exists" UPON SYSERR
+            MOVE 1 TO WS-RETURN-CODE
+         ELSE
+            PERFORM 4200-INSERT-ENTRY THRU 4200-EXIT
+            STRING "ADD " WS-ARG-NAME DELIMITED BY SIZE
+               INTO WS-CHANGE-DESC
+         END-IF
+      WHEN ACTION-CHANGE
+         IF WS-FOUND-IDX = 0
+            DISPLAY "COLOR-MAINT: " WS-ARG-NAME
+               " not found" UPON SYSERR
+            MOVE 1 TO WS-RETURN-CODE
+         ELSE
+            MOVE WS-ARG-RED    TO TBL-RED    (WS-FOUND-IDX)
+            MOVE WS-ARG-GREEN  TO TBL-GREEN  (WS-FOUND-IDX)
+            MOVE WS-ARG-BLUE   TO TBL-BLUE   (WS-FOUND-IDX)
+            MOVE WS-ARG-WHITE  TO TBL-WHITE  (WS-FOUND-IDX)
+            MOVE WS-ARG-EFFECT TO TBL-EFFECT (WS-FOUND-IDX)
+            STRING "CHANGE " WS-ARG-NAME DELIMITED BY SIZE
+               INTO WS-CHANGE-DESC
+         END-IF
+      WHEN ACTION-DELETE
+         IF WS-FOUND-IDX = 0
+            DISPLAY "COLOR-MAINT: " WS-ARG-NAME
+               " not found" UPON SYSERR
+            MOVE 1 TO WS-RETURN-CODE
+         ELSE
+            PERFORM 4300-REMOVE-ENTRY THRU 4300-EXIT
+            STRING "DELETE " WS-ARG-NAME DELIMITED BY SIZE
+               INTO WS-CHANGE-DESC
+         END-IF
+   END-EVALUATE
+
+   IF WS-RETURN-CODE = 0
+      PERFORM 5000-REWRITE-FILE THRU 5000-EXIT
+      IF WS-WRITE-FAILED-YES
+         DISPLAY "COLOR-MAINT: colours.txt rewrite failed, status "
+            WS-TABLE-STATUS UPON SYSERR
+         MOVE 2 TO WS-RETURN-CODE
+      ELSE
+         PERFORM 6000-WRITE-HISTORY THRU 6000-EXIT
+      END-IF
+   END-IF.
+4000-EXIT.
+    EXIT.
+
+4100-FIND-NAME.
+   MOVE 0 TO WS-FOUND-IDX
+   IF COLOR-TABLE-COUNT > 0
+      SET TBL-IDX TO +1
+      SEARCH ALL COLOR-TABLE
+         AT END
+           CONTINUE
+         WHEN TBL-COLOR (TBL-IDX) = WS-ARG-NAME
+           SET WS-FOUND-IDX TO TBL-IDX
+      END-SEARCH
+   END-IF.
+4100-EXIT.
+    EXIT.
+
+*> Find the sorted insertion point, shift everything from there on
+*> up by one slot, then drop the new entry into the gap.
+4200-INSERT-ENTRY.
+   MOVE 1 TO WS-FOUND-IDX
+   PERFORM 4210-FIND-INSERT-POINT THRU 4210-EXIT
+      VARYING TBL-IDX FROM 1 BY 1
+         UNTIL TBL-IDX > COLOR-TABLE-COUNT
+
+   ADD 1 TO COLOR-TABLE-COUNT
+   PERFORM 4220-SHIFT-UP THRU 4220-EXIT
+      VARYING TBL-IDX FROM COLOR-TABLE-COUNT BY -1
+         UNTIL TBL-IDX <= WS-FOUND-IDX
+
+   MOVE WS-ARG-RED    TO TBL-RED    (WS-FOUND-IDX)
+   MOVE WS-ARG-GREEN  TO TBL-GREEN  (WS-FOUND-IDX)
+   MOVE WS-ARG-BLUE   TO TBL-BLUE   (WS-FOUND-IDX)
+   MOVE WS-ARG-WHITE  TO TBL-WHITE  (WS-FOUND-IDX)
+   MOVE WS-ARG-EFFECT TO TBL-EFFECT (WS-FOUND-IDX)
+   MOVE WS-ARG-NAME   TO TBL-COLOR  (WS-FOUND-IDX).
+4200-EXIT.
+    EXIT.
+
+4210-FIND-INSERT-POINT.
+   IF TBL-COLOR (TBL-IDX) < WS-ARG-NAME
+      SET WS-FOUND-IDX TO TBL-IDX
+      ADD 1 TO WS-FOUND-IDX
+   END-IF.
+4210-EXIT.
+    EXIT.
+
+4220-SHIFT-UP.
+   MOVE COLOR-TABLE (TBL-IDX - 1) TO COLOR-TABLE (TBL-IDX).
+4220-EXIT.
+    EXIT.
+
+*> Shift everything after the found slot down by one, then drop the
+*> now-duplicated last slot.
+4300-REMOVE-ENTRY.
+   PERFORM 4310-SHIFT-DOWN THRU 4310-EXIT
+      VARYING TBL-IDX FROM WS-FOUND-IDX BY 1
+         UNTIL TBL-IDX >= COLOR-TABLE-COUNT
+   SUBTRACT 1 FROM COLOR-TABLE-COUNT.
+4300-EXIT.
+    EXIT.
+
+4310-SHIFT-DOWN.
+   MOVE COLOR-TABLE (TBL-IDX + 1) TO COLOR-TABLE (TBL-IDX).
+4310-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> Rewrite colours.txt from the in-memory table (still sorted).
+*> ----------------------------------------------------------------
+5000-REWRITE-FILE.
+   MOVE 'N' TO WS-WRITE-FAILED
+   OPEN OUTPUT TABLE-IN
+   PERFORM 5100-WRITE-ONE THRU 5100-EXIT
+      VARYING TBL-IDX FROM 1 BY 1
+         UNTIL TBL-IDX > COLOR-TABLE-COUNT OR WS-WRITE-FAILED-YES
+   CLOSE TABLE-IN.
+5000-EXIT.
+    EXIT.
+
+5100-WRITE-ONE.
+   MOVE SPACES TO TBL-RECS
+   STRING TBL-RED (TBL-IDX)    "," TBL-GREEN (TBL-IDX) ","
+          TBL-BLUE (TBL-IDX)   "," TBL-WHITE (TBL-IDX)  ","
+          TBL-EFFECT (TBL-IDX) "," TBL-COLOR (TBL-IDX)
+          DELIMITED BY SIZE INTO TBL-RECS
+   END-STRING
+   WRITE TBL-RECS
+   IF NOT TABLE-WRITE-OK
+      MOVE 'Y' TO WS-WRITE-FAILED
+   END-IF.
+5100-EXIT.
+    EXIT.
+
+6000-WRITE-HISTORY.
+   MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TS-DATE
+   MOVE FUNCTION CURRENT-DATE (9:6) TO WS-TS-TIME (1:6)
+   MOVE ZERO                        TO WS-TS-TIME (7:2)
+   OPEN EXTEND HISTORY-LOG
+   IF HISTORY-NOT-FOUND
+      OPEN OUTPUT HISTORY-LOG
+   END-IF
+   MOVE SPACES TO HISTORY-LOG-REC
+   STRING WS-TS-DATE "-" WS-TS-TIME " " WS-CHANGE-DESC
+      DELIMITED BY SIZE INTO HISTORY-LOG-REC
+   END-STRING
+   WRITE HISTORY-LOG-REC
+   CLOSE HISTORY-LOG.
+6000-EXIT.
+    EXIT.
+
+END PROGRAM COLOR-MAINT.
