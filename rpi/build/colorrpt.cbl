@@ -0,0 +1,257 @@
+*> GNU COBOL -- end-of-day summary report over the daily transaction
+*> log AUDIT-LOG builds up (/opt/rpi/effects/colour_transact.log).
+*> Counts how many times each color name was requested and how many
+*> of those requests didn't resolve (FOUND=N, the same cases that
+*> land in colour_reject.log), then writes a sorted summary report so
+*> whoever runs the shows each night doesn't have to grep the raw log
+*> by hand.
+*>
+*> Command line, optional:
+*>    1  REPORT-PATH   default /opt/rpi/effects/colour_daily.rpt
+*>
+*> Every transaction log line has the fixed layout AUDIT-LOG writes:
+*>    YYYYMMDD-HHMMSS NAME(25) RGBW=r,g,b,w HEX=xxxxxxxx FOUND=Y/N
+*> so the color name and found flag are pulled out by column position
+*> rather than by re-parsing the whole line.
+*>
+*> Modification history
+*>    2026-08-08  DL  first version.
+*>    2026-08-08  DL  check REPORT-FILE's open status instead of
+*>                     letting a bad --report-path abort the run.
+IDENTIFICATION DIVISION.
+PROGRAM-ID.      COLOR-RPT.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT TRANSACT-LOG ASSIGN TO "/opt/rpi/effects/colour_transact.log"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-TRANSACT-STATUS.
+   SELECT REPORT-FILE ASSIGN DYNAMIC WS-REPORT-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-REPORT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  TRANSACT-LOG.
+  01  TRANSACT-LOG-REC.
+       05  TLOG-TIMESTAMP         PIC X(17).
+       05  FILLER                 PIC X(01).
+       05  TLOG-COLOR-NAME        PIC X(25).
+       05  FILLER                 PIC X(06).
+       05  TLOG-RED               PIC X(03).
+       05  FILLER                 PIC X(01).
+       05  TLOG-GREEN             PIC X(03).
+       05  FILLER                 PIC X(01).
+       05  TLOG-BLUE              PIC X(03).
+       05  FILLER                 PIC X(01).
+       05  TLOG-WHITE             PIC X(03).
+       05  FILLER                 PIC X(05).
+       05  TLOG-HEX               PIC X(08).
+       05  FILLER                 PIC X(07).
+       05  TLOG-FOUND-FLAG        PIC X(01).
+       05  FILLER                 PIC X(15).
+
+FD  REPORT-FILE.
+  01  REPORT-LINE                PIC X(80).
+
+WORKING-STORAGE SECTION.
+
+  01  STORAGE.
+       05  WS-REPORT-PATH          PIC X(40)
+              VALUE "/opt/rpi/effects/colour_daily.rpt".
+       05  WS-ARG-NUM              PIC 9(02) COMP.
+       05  WS-ARG-VALUE            PIC X(40).
+       05  WS-FOUND-IDX            PIC 9(04) COMP VALUE 0.
+       05  WS-TOTAL-COUNT          PIC 9(06) COMP VALUE 0.
+       05  WS-TOTAL-REJECTS        PIC 9(06) COMP VALUE 0.
+       05  WS-RETURN-CODE          PIC 9(02) VALUE 0.
+
+  01  RPT-TABLE-MAIN.
+       05  RPT-TABLE-COUNT         PIC 9(04) COMP VALUE 0.
+       05  RPT-TABLE OCCURS 1 TO 500 TIMES
+               DEPENDING ON RPT-TABLE-COUNT
+               ASCENDING KEY IS RPT-NAME
+               INDEXED BY RPT-IDX.
+          10  RPT-NAME             PIC X(25).
+          10  RPT-COUNT            PIC 9(06) COMP.
+          10  RPT-REJECT-COUNT     PIC 9(06) COMP.
+
+  01  WS-REPORT-DETAIL.
+       05  WS-REPORT-NAME          PIC X(25).
+       05  FILLER                  PIC X(03).
+       05  WS-REPORT-COUNT         PIC ZZZZZ9.
+       05  FILLER                  PIC X(03).
+       05  WS-REPORT-REJECTS       PIC ZZZZZ9.
+
+  01  FLAGS.
+       05  TRANSACT-EOF            PIC X(01) VALUE 'N'.
+         88  TRANSACT-EOF-YES       VALUE 'Y'.
+         88  TRANSACT-EOF-NO        VALUE 'N'.
+       05  TABLE-OVERFLOW           PIC X(01) VALUE 'N'.
+         88  TABLE-OVERFLOW-YES      VALUE 'Y'.
+
+  01  WS-FILE-STATUSES.
+       05  WS-TRANSACT-STATUS       PIC X(02).
+         88  TRANSACT-NOT-FOUND      VALUE '35'.
+       05  WS-REPORT-STATUS         PIC X(02).
+         88  REPORT-OK                VALUE '00'.
+
+PROCEDURE DIVISION.
+
+0010-MAIN.
+   PERFORM 1000-GET-ARGUMENTS THRU 1000-EXIT.
+   PERFORM 2000-SCAN-TRANSACT-LOG THRU 2000-EXIT.
+   PERFORM 3000-WRITE-REPORT THRU 3000-EXIT.
+   MOVE WS-RETURN-CODE TO RETURN-CODE.
+   GOBACK.
+0010-EXIT.
+    EXIT.
+
+1000-GET-ARGUMENTS.
+   MOVE 1 TO WS-ARG-NUM
+   DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+   MOVE SPACES TO WS-ARG-VALUE
+   ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+      ON EXCEPTION MOVE SPACES TO WS-ARG-VALUE
+   END-ACCEPT
+   IF WS-ARG-VALUE NOT = SPACES
+      MOVE WS-ARG-VALUE TO WS-REPORT-PATH
+   END-IF.
+1000-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> One pass over the transaction log, tallying requests and rejects
+*> per color name into a table kept sorted for SEARCH ALL, the same
+*> technique COLOR-LOOKUP and COLOR-MAINT use for colours.txt.
+*> ----------------------------------------------------------------
+2000-SCAN-TRANSACT-LOG.
+   MOVE 'N' TO TRANSACT-EOF
+   OPEN INPUT TRANSACT-LOG
+   IF TRANSACT-NOT-FOUND
+      DISPLAY "COLOR-RPT: no transaction log yet, nothing to report"
+         UPON SYSERR
+   ELSE
+      PERFORM 2100-READ-ONE THRU 2100-EXIT
+         UNTIL TRANSACT-EOF-YES OR TABLE-OVERFLOW-YES
+      CLOSE TRANSACT-LOG
+   END-IF.
+2000-EXIT.
+    EXIT.
+
+2100-READ-ONE.
+   READ TRANSACT-LOG AT END MOVE 'Y' TO TRANSACT-EOF.
+   IF TRANSACT-EOF-NO
+      PERFORM 2200-FIND-OR-INSERT THRU 2200-EXIT
+      IF NOT TABLE-OVERFLOW-YES
+         ADD 1 TO RPT-COUNT (WS-FOUND-IDX)
+         ADD 1 TO WS-TOTAL-COUNT
+         IF TLOG-FOUND-FLAG NOT = 'Y'
+            ADD 1 TO RPT-REJECT-COUNT (WS-FOUND-IDX)
+            ADD 1 TO WS-TOTAL-REJECTS
+         END-IF
+      END-IF
+   END-IF.
+2100-EXIT.
+    EXIT.
+
+2200-FIND-OR-INSERT.
+   MOVE 0 TO WS-FOUND-IDX
+   IF RPT-TABLE-COUNT > 0
+      SET RPT-IDX TO +1
+      SEARCH ALL RPT-TABLE
+         AT END
+           CONTINUE
+         WHEN RPT-NAME (RPT-IDX) = TLOG-COLOR-NAME
+           SET WS-FOUND-IDX TO RPT-IDX
+      END-SEARCH
+   END-IF
+   IF WS-FOUND-IDX = 0
+      IF RPT-TABLE-COUNT >= 500
+         MOVE 'Y' TO TABLE-OVERFLOW
+         DISPLAY "COLOR-RPT: more than 500 distinct color names, "
+            "report truncated" UPON SYSERR
+      ELSE
+         PERFORM 2210-INSERT-NAME THRU 2210-EXIT
+      END-IF
+   END-IF.
+2200-EXIT.
+    EXIT.
+
+2210-INSERT-NAME.
+   MOVE 1 TO WS-FOUND-IDX
+   PERFORM 2220-FIND-INSERT-POINT THRU 2220-EXIT
+      VARYING RPT-IDX FROM 1 BY 1
+         UNTIL RPT-IDX > RPT-TABLE-COUNT
+
+   ADD 1 TO RPT-TABLE-COUNT
+   PERFORM 2230-SHIFT-UP THRU 2230-EXIT
+      VARYING RPT-IDX FROM RPT-TABLE-COUNT BY -1
+         UNTIL RPT-IDX <= WS-FOUND-IDX
+
+   MOVE TLOG-COLOR-NAME TO RPT-NAME (WS-FOUND-IDX)
+   MOVE 0               TO RPT-COUNT (WS-FOUND-IDX)
+   MOVE 0               TO RPT-REJECT-COUNT (WS-FOUND-IDX).
+2210-EXIT.
+    EXIT.
+
+2220-FIND-INSERT-POINT.
+   IF RPT-NAME (RPT-IDX) < TLOG-COLOR-NAME
+      SET WS-FOUND-IDX TO RPT-IDX
+      ADD 1 TO WS-FOUND-IDX
+   END-IF.
+2220-EXIT.
+    EXIT.
+
+2230-SHIFT-UP.
+   MOVE RPT-TABLE (RPT-IDX - 1) TO RPT-TABLE (RPT-IDX).
+2230-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> Write the sorted per-color counts plus a grand total line.
+*> ----------------------------------------------------------------
+3000-WRITE-REPORT.
+   OPEN OUTPUT REPORT-FILE
+   IF NOT REPORT-OK
+      DISPLAY "COLOR-RPT: " WS-REPORT-PATH
+         " could not be opened, status " WS-REPORT-STATUS
+         UPON SYSERR
+      MOVE 2 TO WS-RETURN-CODE
+   ELSE
+      MOVE "COLOR-RPT DAILY SUMMARY" TO REPORT-LINE
+      WRITE REPORT-LINE
+      MOVE "COLOR NAME                    COUNT   REJECTS" TO REPORT-LINE
+      WRITE REPORT-LINE
+      PERFORM 3100-WRITE-DETAIL THRU 3100-EXIT
+         VARYING RPT-IDX FROM 1 BY 1 UNTIL RPT-IDX > RPT-TABLE-COUNT
+      MOVE SPACES TO REPORT-LINE
+      WRITE REPORT-LINE
+      MOVE WS-TOTAL-COUNT TO WS-REPORT-COUNT
+      MOVE WS-TOTAL-REJECTS TO WS-REPORT-REJECTS
+      STRING "TOTAL REQUESTS=" WS-REPORT-COUNT
+             "  TOTAL REJECTS=" WS-REPORT-REJECTS
+         DELIMITED BY SIZE INTO REPORT-LINE
+      END-STRING
+      WRITE REPORT-LINE
+      CLOSE REPORT-FILE
+   END-IF.
+3000-EXIT.
+    EXIT.
+
+3100-WRITE-DETAIL.
+   MOVE RPT-NAME (RPT-IDX)         TO WS-REPORT-NAME
+   MOVE RPT-COUNT (RPT-IDX)        TO WS-REPORT-COUNT
+   MOVE RPT-REJECT-COUNT (RPT-IDX) TO WS-REPORT-REJECTS
+   MOVE SPACES TO REPORT-LINE
+   STRING WS-REPORT-NAME "   " WS-REPORT-COUNT "   " WS-REPORT-REJECTS
+      DELIMITED BY SIZE INTO REPORT-LINE
+   END-STRING
+   WRITE REPORT-LINE.
+3100-EXIT.
+    EXIT.
+
+END PROGRAM COLOR-RPT.
