@@ -1,6 +1,35 @@
-*> GNU COBOL -- Scan color table for matching color value then convert
-*> to 512x6 hex bytes, open pixel control format for opc_client (C program) 
-*> 
+*> GNU COBOL -- resolve one or two color names off the command line
+*> and emit an OPC frame (or several, for CHASE/FADE) to opc_client
+*> (C program).
+*>
+*> Command line, all but the first argument optional:
+*>    1  COLOR-NAME-1   required -- the solid color, or the start
+*>                      color of a gradient
+*>    2  COLOR-NAME-2   end color of a gradient; omit for a solid
+*>                      fill of COLOR-NAME-1
+*>    3  BRIGHTNESS-PCT 0-100, default 100
+*>    4  PIXEL-COUNT    default comes from fixture.cfg, or 512 if
+*>                      fixture.cfg isn't there either
+*>
+*> Color-table lookup, the transaction/reject logging and the frame
+*> itself are delegated to COLOR-LOOKUP, AUDIT-LOG and FRAME-BUILD so
+*> the sequencer (COLOR-SEQ) can drive the same logic a line at a
+*> time instead of shelling back out to this program.
+*>
+*> Returns a nonzero RETURN-CODE if either color name didn't match
+*> anything in colours.txt, so a bad cue in a show script is caught
+*> by whatever invoked this instead of just going dark.
+*>
+*> Modification history
+*>    2026-08-08  DL  gradient fill, brightness, configurable pixel
+*>                     count, RGBW, chase/fade effects, reject and
+*>                     transaction logging added; table search and
+*>                     frame construction moved out to COLOR-LOOKUP
+*>                     and FRAME-BUILD.
+*>    2026-08-08  DL  clamp pixel count to OPC-TABLE's limit; log
+*>                     color 2's resolved hex instead of blanks.
+*>    2026-08-08  DL  check FIXTURE-CFG's open status instead of
+*>                     letting a missing fixture.cfg abort the run.
 IDENTIFICATION DIVISION.
 PROGRAM-ID.      COLOR-SCAN.
 
@@ -8,163 +37,185 @@ ENVIRONMENT DIVISION.
 CONFIGURATION SECTION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-   SELECT TABLE-IN ASSIGN TO "/opt/rpi/effects/colours.txt"
-          ORGANIZATION IS LINE SEQUENTIAL.
+   SELECT FIXTURE-CFG ASSIGN TO "/opt/rpi/effects/fixture.cfg"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-CFG-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
 
-FD  TABLE-IN.
-  01  TBL-RECS.
-      05  TBLFILE-RED          PIC X(03).
-      05  FILLER               PIC X(01).
-      05  TBLFILE-GREEN        PIC X(03).
-      05  FILLER               PIC X(01).
-      05  TBLFILE-BLUE         PIC X(03).
-      05  FILLER               PIC X(01).
-      05  TBLFILE-COLOR        PIC X(25).
+FD  FIXTURE-CFG.
+  01  FIXTURE-CFG-REC            PIC X(20).
 
 WORKING-STORAGE SECTION.
 
-  01  COLOR-TABLE-MAIN.
-      05  COLOR-TABLE OCCURS 1000 TIMES INDEXED BY TBL-IDX.
-         10  TBL-RED              PIC X(03).
-         10  TBL-GREEN            PIC X(03).
-         10  TBL-BLUE             PIC X(03).
-         10  TBL-COLOR            PIC X(25).
-
-  01  OPC-TABLE-MAIN.
-      05  OPC-TABLE OCCURS 512 TIMES INDEXED BY OPC-IDX.
-         10  TBL-OPC-BLANK        PIC X(01).
-         10  TBL-OPC-HEX          PIC X(06).
+  01  WS-PIXEL-COUNT             PIC 9(04) COMP.
 
   01  STORAGE.
-       05  WS-COLOR-COUNT         PIC 9(01).
-       05  WS-HEX-RGB             PIC X(06).
-       05  WS-COLOR               PIC X(25).
-       05  WS-RED                 PIC 9(03).
-       05  WS-GREEN               PIC 9(03).
-       05  WS-BLUE                PIC 9(03).
-
-  01  HEX-CONV.
-       05  NUMERIC-VALUE          COMP PIC 9(18).
-       05  ALPHA-VALUE            PIC X(64).
-       05  RADIX                  COMP PIC 99.
-       05  DIGIT-INDEX            COMP PIC 99.
-       05  DIGIT-VALUE            COMP PIC 99.
-       05  CHAR-VALUE             PIC X(16) VALUE "0123456789ABCDEF".
-       05  HEX-OUT                PIC X(02).
+       05  WS-COLOR-1             PIC X(25).
+       05  WS-COLOR-2             PIC X(25).
+       05  WS-BRIGHTNESS-PCT      PIC 9(03).
+       05  WS-ARG-PIXEL-COUNT     PIC 9(04).
+       05  WS-ARG-NUM             PIC 9(02) COMP.
+       05  WS-ARG-VALUE           PIC X(25).
+       05  WS-GRADIENT-FLAG       PIC X(01).
+       05  WS-RETURN-CODE         PIC 9(02) VALUE 0.
+
+  01  LOOKUP-1.
+       05  WS-RED-1               PIC X(03) VALUE SPACES.
+       05  WS-GREEN-1             PIC X(03) VALUE SPACES.
+       05  WS-BLUE-1              PIC X(03) VALUE SPACES.
+       05  WS-WHITE-1             PIC X(03) VALUE SPACES.
+       05  WS-EFFECT-1            PIC X(05) VALUE SPACES.
+       05  WS-FOUND-1             PIC X(01) VALUE SPACES.
+
+  01  LOOKUP-2.
+       05  WS-RED-2               PIC X(03) VALUE SPACES.
+       05  WS-GREEN-2             PIC X(03) VALUE SPACES.
+       05  WS-BLUE-2              PIC X(03) VALUE SPACES.
+       05  WS-WHITE-2             PIC X(03) VALUE SPACES.
+       05  WS-EFFECT-2            PIC X(05) VALUE SPACES.
+       05  WS-FOUND-2             PIC X(01) VALUE SPACES.
+
+  01  WS-HEX-RGBW                PIC X(08).
+  01  WS-HEX-RGBW-2              PIC X(08).
 
   01  FLAGS.
-       05  TABLE-EOF              PIC X(01) VALUE 'N'.
-         88  TABLE-EOF-YES        VALUE 'Y'.
-         88  TABLE-EOF-NO         VALUE 'N'.
+       05  CFG-EOF                PIC X(01) VALUE 'N'.
+         88  CFG-EOF-YES          VALUE 'Y'.
+         88  CFG-EOF-NO            VALUE 'N'.
+
+  01  WS-FILE-STATUSES.
+       05  WS-CFG-STATUS          PIC X(02).
+         88  CFG-NOT-FOUND          VALUE '35'.
 
 PROCEDURE DIVISION.
 
 0010-MAIN.
-   PERFORM 0020-OPEN-FILES.
-   PERFORM 1000-LOAD-TABLE THRU 1000-EXIT
-      VARYING TBL-IDX FROM 1 BY 1 UNTIL TABLE-EOF-YES.
+   PERFORM 1000-GET-ARGUMENTS THRU 1000-EXIT.
    PERFORM 2000-PROCESS THRU 2000-EXIT.
-   PERFORM 5000-CLOSE THRU 5000-EXIT.
+   MOVE WS-RETURN-CODE TO RETURN-CODE.
    GOBACK.
 0010-EXIT.
     EXIT.
 
-0020-OPEN-FILES.
-   OPEN INPUT
-      TABLE-IN.
-0020-EXIT.
+1000-GET-ARGUMENTS.
+   MOVE SPACES TO WS-COLOR-1 WS-COLOR-2
+   MOVE 100 TO WS-BRIGHTNESS-PCT
+   MOVE ZERO TO WS-ARG-PIXEL-COUNT
+
+   MOVE 1 TO WS-ARG-NUM
+   DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+   ACCEPT WS-COLOR-1 FROM ARGUMENT-VALUE
+
+   MOVE 2 TO WS-ARG-NUM
+   DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+   ACCEPT WS-COLOR-2 FROM ARGUMENT-VALUE
+      ON EXCEPTION MOVE SPACES TO WS-COLOR-2
+   END-ACCEPT
+
+   MOVE 3 TO WS-ARG-NUM
+   DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+   MOVE SPACES TO WS-ARG-VALUE
+   ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+      ON EXCEPTION MOVE SPACES TO WS-ARG-VALUE
+   END-ACCEPT
+   IF WS-ARG-VALUE NOT = SPACES
+      MOVE WS-ARG-VALUE (1:3) TO WS-BRIGHTNESS-PCT
+   END-IF
+   IF WS-BRIGHTNESS-PCT > 100
+      MOVE 100 TO WS-BRIGHTNESS-PCT
+   END-IF
+
+   MOVE 4 TO WS-ARG-NUM
+   DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+   MOVE SPACES TO WS-ARG-VALUE
+   ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+      ON EXCEPTION MOVE SPACES TO WS-ARG-VALUE
+   END-ACCEPT
+   IF WS-ARG-VALUE NOT = SPACES
+      MOVE WS-ARG-VALUE (1:4) TO WS-ARG-PIXEL-COUNT
+   END-IF
+
+   IF WS-ARG-PIXEL-COUNT > 0
+      MOVE WS-ARG-PIXEL-COUNT TO WS-PIXEL-COUNT
+      IF WS-PIXEL-COUNT > 2048
+         MOVE 2048 TO WS-PIXEL-COUNT
+      END-IF
+   ELSE
+      PERFORM 1100-READ-FIXTURE-CFG THRU 1100-EXIT
+   END-IF.
+1000-EXIT.
     EXIT.
 
-1000-LOAD-TABLE.
-   READ TABLE-IN AT END MOVE 'Y' TO TABLE-EOF.
-   IF TABLE-EOF-NO
-      MOVE TBLFILE-RED TO TBL-RED (TBL-IDX)
-      MOVE TBLFILE-GREEN TO TBL-GREEN (TBL-IDX)
-      MOVE TBLFILE-BLUE TO TBL-BLUE (TBL-IDX)
-      MOVE TBLFILE-COLOR TO TBL-COLOR (TBL-IDX)
+1100-READ-FIXTURE-CFG.
+   MOVE 512 TO WS-PIXEL-COUNT
+   MOVE 'N' TO CFG-EOF
+   OPEN INPUT FIXTURE-CFG
+   IF CFG-NOT-FOUND
+      CONTINUE
+   ELSE
+      READ FIXTURE-CFG AT END MOVE 'Y' TO CFG-EOF
+      END-READ
+      IF CFG-EOF-NO
+         MOVE FIXTURE-CFG-REC TO WS-ARG-PIXEL-COUNT
+         IF WS-ARG-PIXEL-COUNT > 0
+            MOVE WS-ARG-PIXEL-COUNT TO WS-PIXEL-COUNT
+         END-IF
+      END-IF
+      CLOSE FIXTURE-CFG
+   END-IF
+   IF WS-PIXEL-COUNT > 2048
+      MOVE 2048 TO WS-PIXEL-COUNT
    END-IF.
-1000-EXIT.
+1100-EXIT.
     EXIT.
 
 2000-PROCESS.
-    ACCEPT WS-COLOR FROM COMMAND-LINE
-    PERFORM 2100-SEARCH-TABLE THRU 2100-EXIT.
-    MOVE 1 TO WS-COLOR-COUNT
-    PERFORM 2400-RGB-TO-HEX THRU 2400-EXIT
-      UNTIL WS-COLOR-COUNT > 3
-    PERFORM 2200-LOAD-OPC THRU 2200-EXIT
-      VARYING OPC-IDX FROM 1 BY 1 UNTIL OPC-IDX > 512
-    DISPLAY '0' OPC-TABLE-MAIN
-    MOVE SPACES TO WS-COLOR.
+   MOVE 'N' TO WS-GRADIENT-FLAG
+   MOVE SPACES TO WS-FOUND-2
+   CALL "COLOR-LOOKUP" USING WS-COLOR-1 WS-RED-1 WS-GREEN-1
+        WS-BLUE-1 WS-WHITE-1 WS-EFFECT-1 WS-FOUND-1
+
+   IF WS-COLOR-2 NOT = SPACES
+      MOVE 'Y' TO WS-GRADIENT-FLAG
+      CALL "COLOR-LOOKUP" USING WS-COLOR-2 WS-RED-2 WS-GREEN-2
+           WS-BLUE-2 WS-WHITE-2 WS-EFFECT-2 WS-FOUND-2
+   ELSE
+      MOVE WS-RED-1 TO WS-RED-2
+      MOVE WS-GREEN-1 TO WS-GREEN-2
+      MOVE WS-BLUE-1 TO WS-BLUE-2
+      MOVE WS-WHITE-1 TO WS-WHITE-2
+      MOVE WS-FOUND-1 TO WS-FOUND-2
+   END-IF
+
+   PERFORM 2100-CHECK-OVERFLOW THRU 2100-EXIT
+
+   MOVE SPACES TO WS-HEX-RGBW WS-HEX-RGBW-2
+   CALL "FRAME-BUILD" USING WS-RED-1 WS-GREEN-1 WS-BLUE-1 WS-WHITE-1
+        WS-RED-2 WS-GREEN-2 WS-BLUE-2 WS-WHITE-2
+        WS-GRADIENT-FLAG WS-EFFECT-1 WS-BRIGHTNESS-PCT WS-PIXEL-COUNT
+        WS-HEX-RGBW WS-HEX-RGBW-2
+
+   CALL "AUDIT-LOG" USING WS-COLOR-1 WS-RED-1 WS-GREEN-1 WS-BLUE-1
+        WS-WHITE-1 WS-HEX-RGBW WS-FOUND-1
+
+   IF WS-COLOR-2 NOT = SPACES
+      CALL "AUDIT-LOG" USING WS-COLOR-2 WS-RED-2 WS-GREEN-2 WS-BLUE-2
+           WS-WHITE-2 WS-HEX-RGBW-2 WS-FOUND-2
+   END-IF.
 2000-EXIT.
     EXIT.
 
-2100-SEARCH-TABLE.
-    SET TBL-IDX TO +1
-    SEARCH COLOR-TABLE
-      AT END
-        MOVE ZEROS TO WS-RED
-        MOVE ZEROS TO WS-GREEN
-        MOVE ZEROS TO WS-BLUE
-      WHEN TBL-COLOR (TBL-IDX) = WS-COLOR
-        MOVE TBL-RED (TBL-IDX) TO WS-RED
-        MOVE TBL-GREEN (TBL-IDX) TO WS-GREEN
-        MOVE TBL-BLUE (TBL-IDX) TO WS-BLUE
-      END-SEARCH.
+2100-CHECK-OVERFLOW.
+   IF WS-FOUND-1 = 'E' OR WS-FOUND-2 = 'E'
+      MOVE 2 TO WS-RETURN-CODE
+   ELSE
+      IF WS-FOUND-1 NOT = 'Y' OR WS-FOUND-2 NOT = 'Y'
+         MOVE 1 TO WS-RETURN-CODE
+      END-IF
+   END-IF.
 2100-EXIT.
     EXIT.
 
-2200-LOAD-OPC.
-    MOVE WS-HEX-RGB TO TBL-OPC-HEX (OPC-IDX)
-    MOVE SPACES TO TBL-OPC-BLANK (OPC-IDX).
-2200-EXIT.
-    EXIT.
-
-2300-HEX-CONV.
-    DIVIDE NUMERIC-VALUE BY RADIX
-      GIVING NUMERIC-VALUE
-        REMAINDER DIGIT-VALUE
-    ADD 1 TO DIGIT-VALUE
-    MOVE CHAR-VALUE (DIGIT-VALUE:1)
-      TO ALPHA-VALUE (DIGIT-INDEX:1).
-2300-EXIT.
-    EXIT.
-
-2400-RGB-TO-HEX.
-    IF WS-COLOR-COUNT EQUAL 1
-      MOVE WS-RED TO NUMERIC-VALUE
-    END-IF 
-    IF WS-COLOR-COUNT EQUAL 2
-      MOVE WS-GREEN TO NUMERIC-VALUE
-    END-IF 
-    IF WS-COLOR-COUNT EQUAL 3
-      MOVE WS-BLUE TO NUMERIC-VALUE
-    END-IF
-    MOVE 16 TO RADIX
-    MOVE ALL "0" TO ALPHA-VALUE
-    PERFORM 2300-HEX-CONV THRU 2300-EXIT
-      VARYING DIGIT-INDEX FROM 1 BY 1
-         UNTIL DIGIT-INDEX > 64 OR NUMERIC-VALUE = 0
-    MOVE FUNCTION REVERSE (ALPHA-VALUE (1:2))
-      TO HEX-OUT
-    IF WS-COLOR-COUNT EQUAL 1
-      MOVE HEX-OUT TO WS-HEX-RGB(1:2)
-    END-IF 
-    IF WS-COLOR-COUNT EQUAL 2
-      MOVE HEX-OUT TO WS-HEX-RGB(3:2)
-    END-IF 
-    IF WS-COLOR-COUNT EQUAL 3
-      MOVE HEX-OUT TO WS-HEX-RGB(5:2)
-    END-IF
-    ADD 1 TO WS-COLOR-COUNT.
-2400-EXIT.
-    EXIT.
-
-5000-CLOSE.
-    CLOSE
-      TABLE-IN.
-5000-EXIT.
-    EXIT.
\ No newline at end of file
+END PROGRAM COLOR-SCAN.
