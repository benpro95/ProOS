@@ -0,0 +1,297 @@
+*> GNU COBOL -- playlist/sequencer batch job.  Reads an ordered list
+*> of color names and hold durations out of a schedule file and
+*> drives COLOR-LOOKUP/FRAME-BUILD/AUDIT-LOG one step at a time on
+*> that timing, the same three subprograms COLOR-SCAN calls for a
+*> single-shot run, instead of a shell loop calling COLOR-SCAN itself
+*> color by color with no control over timing.
+*>
+*> Command line, both optional:
+*>    1  SCHEDULE-PATH   default /opt/rpi/effects/schedule.txt
+*>    2  BRIGHTNESS-PCT  0-100, default 100, applied to every step
+*>
+*> A checkpoint file (/opt/rpi/effects/sequence.ckpt) records the
+*> schedule path and the last step completed after every step, so if
+*> the Pi gets bounced mid-show, re-running against the same schedule
+*> picks up at the next step instead of starting the playlist over.
+*> Once a schedule runs to completion the checkpoint is marked done,
+*> so the next run against that same schedule starts fresh again.
+*>
+*> Modification history
+*>    2026-08-08  DL  first version.
+*>    2026-08-08  DL  clamp pixel count to OPC-TABLE's limit.
+*>    2026-08-08  DL  return a nonzero RETURN-CODE if any step's color
+*>                     failed to resolve, same contract as COLOR-SCAN.
+*>    2026-08-08  DL  check FIXTURE-CFG's and SCHEDULE-FILE's open
+*>                     status instead of letting a missing fixture.cfg
+*>                     abort the run, or a missing schedule file spin
+*>                     the read loop forever.
+IDENTIFICATION DIVISION.
+PROGRAM-ID.      COLOR-SEQ.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT SCHEDULE-FILE ASSIGN DYNAMIC WS-SCHEDULE-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-SCHEDULE-STATUS.
+   SELECT CHECKPOINT-FILE ASSIGN TO "/opt/rpi/effects/sequence.ckpt"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-CKPT-STATUS.
+   SELECT FIXTURE-CFG ASSIGN TO "/opt/rpi/effects/fixture.cfg"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-CFG-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  SCHEDULE-FILE.
+  01  SCH-RECS.
+      COPY "schedrec.cpy".
+
+FD  CHECKPOINT-FILE.
+  01  CKPT-REC.
+       05  CKPT-SCHEDULE          PIC X(40).
+       05  CKPT-STEP              PIC 9(05).
+       05  CKPT-STATUS            PIC X(01).
+
+FD  FIXTURE-CFG.
+  01  FIXTURE-CFG-REC             PIC X(20).
+
+WORKING-STORAGE SECTION.
+
+  01  WS-PIXEL-COUNT              PIC 9(04) COMP.
+
+  01  STORAGE.
+       05  WS-SCHEDULE-PATH        PIC X(40)
+              VALUE "/opt/rpi/effects/schedule.txt".
+       05  WS-BRIGHTNESS-PCT       PIC 9(03) VALUE 100.
+       05  WS-ARG-NUM               PIC 9(02) COMP.
+       05  WS-ARG-VALUE             PIC X(40).
+       05  WS-STEP-NUM              PIC 9(05) VALUE 0.
+       05  WS-RESUME-STEP           PIC 9(05) VALUE 1.
+       05  WS-SLEEP-CTR             PIC 9(05) COMP.
+       05  WS-RETURN-CODE           PIC 9(02) VALUE 0.
+
+  01  LOOKUP-1.
+       05  WS-RED-1                 PIC X(03) VALUE SPACES.
+       05  WS-GREEN-1               PIC X(03) VALUE SPACES.
+       05  WS-BLUE-1                PIC X(03) VALUE SPACES.
+       05  WS-WHITE-1               PIC X(03) VALUE SPACES.
+       05  WS-EFFECT-1              PIC X(05) VALUE SPACES.
+       05  WS-FOUND-1               PIC X(01) VALUE SPACES.
+
+  01  LOOKUP-2.
+       05  WS-RED-2                 PIC X(03) VALUE SPACES.
+       05  WS-GREEN-2               PIC X(03) VALUE SPACES.
+       05  WS-BLUE-2                PIC X(03) VALUE SPACES.
+       05  WS-WHITE-2               PIC X(03) VALUE SPACES.
+
+  01  WS-HEX-RGBW                 PIC X(08).
+  01  WS-HEX-RGBW-2                PIC X(08).
+
+  01  WS-SLEEP-NANOS               PIC S9(10) COMP-5 VALUE 999999999.
+
+  01  FLAGS.
+       05  SCHEDULE-EOF             PIC X(01) VALUE 'N'.
+         88  SCHEDULE-EOF-YES       VALUE 'Y'.
+         88  SCHEDULE-EOF-NO        VALUE 'N'.
+       05  CFG-EOF                  PIC X(01) VALUE 'N'.
+         88  CFG-EOF-YES            VALUE 'Y'.
+         88  CFG-EOF-NO             VALUE 'N'.
+
+  01  WS-FILE-STATUSES.
+       05  WS-SCHEDULE-STATUS       PIC X(02).
+         88  SCHEDULE-OK             VALUE '00'.
+       05  WS-CKPT-STATUS           PIC X(02).
+         88  CKPT-NOT-FOUND          VALUE '35'.
+       05  WS-CFG-STATUS            PIC X(02).
+         88  CFG-NOT-FOUND           VALUE '35'.
+
+PROCEDURE DIVISION.
+
+0010-MAIN.
+   PERFORM 1000-GET-ARGUMENTS THRU 1000-EXIT.
+   PERFORM 1100-READ-FIXTURE-CFG THRU 1100-EXIT.
+   PERFORM 2000-LOAD-CHECKPOINT THRU 2000-EXIT.
+   PERFORM 3000-RUN-SCHEDULE THRU 3000-EXIT.
+   MOVE WS-RETURN-CODE TO RETURN-CODE.
+   GOBACK.
+0010-EXIT.
+    EXIT.
+
+1000-GET-ARGUMENTS.
+   MOVE 1 TO WS-ARG-NUM
+   DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+   MOVE SPACES TO WS-ARG-VALUE
+   ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+      ON EXCEPTION MOVE SPACES TO WS-ARG-VALUE
+   END-ACCEPT
+   IF WS-ARG-VALUE NOT = SPACES
+      MOVE WS-ARG-VALUE TO WS-SCHEDULE-PATH
+   END-IF
+
+   MOVE 2 TO WS-ARG-NUM
+   DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+   MOVE SPACES TO WS-ARG-VALUE
+   ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+      ON EXCEPTION MOVE SPACES TO WS-ARG-VALUE
+   END-ACCEPT
+   IF WS-ARG-VALUE NOT = SPACES
+      MOVE WS-ARG-VALUE (1:3) TO WS-BRIGHTNESS-PCT
+   END-IF
+   IF WS-BRIGHTNESS-PCT > 100
+      MOVE 100 TO WS-BRIGHTNESS-PCT
+   END-IF.
+1000-EXIT.
+    EXIT.
+
+1100-READ-FIXTURE-CFG.
+   MOVE 512 TO WS-PIXEL-COUNT
+   MOVE 'N' TO CFG-EOF
+   OPEN INPUT FIXTURE-CFG
+   IF CFG-NOT-FOUND
+      CONTINUE
+   ELSE
+      READ FIXTURE-CFG AT END MOVE 'Y' TO CFG-EOF
+      END-READ
+      IF CFG-EOF-NO
+         MOVE FIXTURE-CFG-REC TO WS-PIXEL-COUNT
+         IF WS-PIXEL-COUNT = 0
+            MOVE 512 TO WS-PIXEL-COUNT
+         END-IF
+      END-IF
+      CLOSE FIXTURE-CFG
+   END-IF
+   IF WS-PIXEL-COUNT > 2048
+      MOVE 2048 TO WS-PIXEL-COUNT
+   END-IF.
+1100-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> A checkpoint only applies if it was left by a run of this same
+*> schedule file that didn't finish.  Anything else -- no checkpoint,
+*> a different schedule, or a schedule that ran to completion last
+*> time -- means start this run at step 1.
+*> ----------------------------------------------------------------
+2000-LOAD-CHECKPOINT.
+   MOVE 1 TO WS-RESUME-STEP
+   OPEN INPUT CHECKPOINT-FILE
+   IF CKPT-NOT-FOUND
+      CONTINUE
+   ELSE
+      READ CHECKPOINT-FILE
+         AT END
+            CONTINUE
+         NOT AT END
+            IF CKPT-SCHEDULE = WS-SCHEDULE-PATH
+               AND CKPT-STATUS = 'R'
+               COMPUTE WS-RESUME-STEP = CKPT-STEP + 1
+            END-IF
+      END-READ
+      CLOSE CHECKPOINT-FILE
+   END-IF.
+2000-EXIT.
+    EXIT.
+
+3000-RUN-SCHEDULE.
+   MOVE 'N' TO SCHEDULE-EOF
+   MOVE 0 TO WS-STEP-NUM
+   OPEN INPUT SCHEDULE-FILE
+   IF NOT SCHEDULE-OK
+      DISPLAY "COLOR-SEQ: " WS-SCHEDULE-PATH
+         " could not be opened, status " WS-SCHEDULE-STATUS
+         UPON SYSERR
+      MOVE 2 TO WS-RETURN-CODE
+   ELSE
+      PERFORM 3100-READ-ONE-STEP THRU 3100-EXIT
+         UNTIL SCHEDULE-EOF-YES
+      CLOSE SCHEDULE-FILE
+      PERFORM 3400-WRITE-CHECKPOINT-DONE THRU 3400-EXIT
+   END-IF.
+3000-EXIT.
+    EXIT.
+
+3100-READ-ONE-STEP.
+   READ SCHEDULE-FILE AT END MOVE 'Y' TO SCHEDULE-EOF.
+   IF SCHEDULE-EOF-NO
+      ADD 1 TO WS-STEP-NUM
+      IF WS-STEP-NUM >= WS-RESUME-STEP
+         PERFORM 3200-PROCESS-STEP THRU 3200-EXIT
+         PERFORM 3300-WRITE-CHECKPOINT THRU 3300-EXIT
+      END-IF
+   END-IF.
+3100-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> One schedule line: resolve the color, emit its frame(s), log the
+*> transaction, then hold for the scheduled number of seconds.
+*> ----------------------------------------------------------------
+3200-PROCESS-STEP.
+   CALL "COLOR-LOOKUP" USING SCHFILE-COLOR WS-RED-1 WS-GREEN-1
+        WS-BLUE-1 WS-WHITE-1 WS-EFFECT-1 WS-FOUND-1
+
+   MOVE WS-RED-1   TO WS-RED-2
+   MOVE WS-GREEN-1 TO WS-GREEN-2
+   MOVE WS-BLUE-1  TO WS-BLUE-2
+   MOVE WS-WHITE-1 TO WS-WHITE-2
+
+   MOVE SPACES TO WS-HEX-RGBW WS-HEX-RGBW-2
+   CALL "FRAME-BUILD" USING WS-RED-1 WS-GREEN-1 WS-BLUE-1 WS-WHITE-1
+        WS-RED-2 WS-GREEN-2 WS-BLUE-2 WS-WHITE-2
+        'N' WS-EFFECT-1 WS-BRIGHTNESS-PCT WS-PIXEL-COUNT
+        WS-HEX-RGBW WS-HEX-RGBW-2
+
+   CALL "AUDIT-LOG" USING SCHFILE-COLOR WS-RED-1 WS-GREEN-1 WS-BLUE-1
+        WS-WHITE-1 WS-HEX-RGBW WS-FOUND-1
+
+   PERFORM 3210-CHECK-FOUND THRU 3210-EXIT
+
+   PERFORM 4100-SLEEP-ONE-SECOND THRU 4100-EXIT
+      VARYING WS-SLEEP-CTR FROM 1 BY 1
+         UNTIL WS-SLEEP-CTR > SCHFILE-HOLD-SECS.
+3200-EXIT.
+    EXIT.
+
+*> Keep the worst flag seen across every step: an 'E' (table load
+*> failure) outranks an 'N' (bad name), which outranks a clean run,
+*> and RETURN-CODE should reflect the worst one any step hit.
+3210-CHECK-FOUND.
+   IF WS-FOUND-1 = 'E'
+      MOVE 2 TO WS-RETURN-CODE
+   ELSE
+      IF WS-FOUND-1 NOT = 'Y' AND WS-RETURN-CODE < 1
+         MOVE 1 TO WS-RETURN-CODE
+      END-IF
+   END-IF.
+3210-EXIT.
+    EXIT.
+
+3300-WRITE-CHECKPOINT.
+   MOVE WS-SCHEDULE-PATH TO CKPT-SCHEDULE
+   MOVE WS-STEP-NUM TO CKPT-STEP
+   MOVE 'R' TO CKPT-STATUS
+   OPEN OUTPUT CHECKPOINT-FILE
+   WRITE CKPT-REC
+   CLOSE CHECKPOINT-FILE.
+3300-EXIT.
+    EXIT.
+
+3400-WRITE-CHECKPOINT-DONE.
+   MOVE WS-SCHEDULE-PATH TO CKPT-SCHEDULE
+   MOVE WS-STEP-NUM TO CKPT-STEP
+   MOVE 'C' TO CKPT-STATUS
+   OPEN OUTPUT CHECKPOINT-FILE
+   WRITE CKPT-REC
+   CLOSE CHECKPOINT-FILE.
+3400-EXIT.
+    EXIT.
+
+4100-SLEEP-ONE-SECOND.
+   CALL "CBL_GC_NANOSLEEP" USING WS-SLEEP-NANOS.
+4100-EXIT.
+    EXIT.
+
+END PROGRAM COLOR-SEQ.
