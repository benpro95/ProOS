@@ -0,0 +1,20 @@
+      *> colortbl.cpy -- in-memory color table, kept sorted ascending
+      *> on TBL-COLOR so lookups can use SEARCH ALL.  Shared by
+      *> COLOR-SCAN, COLOR-LOOKUP, COLOR-MAINT and COLOR-SEQ so the
+      *> layout only has to change in one place when the table grows
+      *> a column.
+      01  COLOR-TABLE-MAIN.
+          05  COLOR-TABLE-COUNT    PIC 9(04) COMP.
+          05  COLOR-TABLE OCCURS 1 TO 1000 TIMES
+                  DEPENDING ON COLOR-TABLE-COUNT
+                  ASCENDING KEY IS TBL-COLOR
+                  INDEXED BY TBL-IDX.
+             10  TBL-RED           PIC X(03).
+             10  TBL-GREEN         PIC X(03).
+             10  TBL-BLUE          PIC X(03).
+             10  TBL-WHITE         PIC X(03).
+             10  TBL-EFFECT        PIC X(05).
+                 88  TBL-EFFECT-SOLID   VALUE "SOLID".
+                 88  TBL-EFFECT-CHASE   VALUE "CHASE".
+                 88  TBL-EFFECT-FADE    VALUE "FADE ".
+             10  TBL-COLOR         PIC X(25).
