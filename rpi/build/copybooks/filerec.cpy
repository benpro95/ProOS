@@ -0,0 +1,17 @@
+      *> filerec.cpy -- fixed-width layout of one row of
+      *> /opt/rpi/effects/colours.txt.  Columns are RGBW (3 digits
+      *> each, 0-255) then a 5-char effect code (SOLID/CHASE/FADE)
+      *> then the 25-char color name.  Kept in a copybook so
+      *> COLOR-SCAN, COLOR-LOOKUP and COLOR-MAINT can't drift apart
+      *> on the field widths.
+          05  TBLFILE-RED          PIC X(03).
+          05  FILLER               PIC X(01).
+          05  TBLFILE-GREEN        PIC X(03).
+          05  FILLER               PIC X(01).
+          05  TBLFILE-BLUE         PIC X(03).
+          05  FILLER               PIC X(01).
+          05  TBLFILE-WHITE        PIC X(03).
+          05  FILLER               PIC X(01).
+          05  TBLFILE-EFFECT       PIC X(05).
+          05  FILLER               PIC X(01).
+          05  TBLFILE-COLOR        PIC X(25).
