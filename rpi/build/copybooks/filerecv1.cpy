@@ -0,0 +1,13 @@
+      *> filerecv1.cpy -- fixed-width layout of one row of the old,
+      *> pre-RGBW /opt/rpi/effects/colours.txt format (RED, GREEN,
+      *> BLUE and the color name only -- no WHITE channel or effect
+      *> code).  Kept around only for COLOR-MIGR to read a colours.txt
+      *> left over from before that format changed; nothing else
+      *> should still be using this layout.
+          05  TBLFILEV1-RED        PIC X(03).
+          05  FILLER               PIC X(01).
+          05  TBLFILEV1-GREEN      PIC X(03).
+          05  FILLER               PIC X(01).
+          05  TBLFILEV1-BLUE       PIC X(03).
+          05  FILLER               PIC X(01).
+          05  TBLFILEV1-COLOR      PIC X(25).
