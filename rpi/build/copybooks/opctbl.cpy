@@ -0,0 +1,11 @@
+      *> opctbl.cpy -- the frame handed to opc_client.  OPC-TABLE is
+      *> sized by WS-PIXEL-COUNT (set by the caller before the frame
+      *> is built) instead of a fixed 512, so one layout serves every
+      *> fixture length.  TBL-OPC-HEX is 8 characters, RRGGBBWW --
+      *> RGB-only fixtures simply carry WW of "00".
+      01  OPC-TABLE-MAIN.
+          05  OPC-TABLE OCCURS 1 TO 2048 TIMES
+                  DEPENDING ON WS-PIXEL-COUNT
+                  INDEXED BY OPC-IDX.
+             10  TBL-OPC-BLANK     PIC X(01).
+             10  TBL-OPC-HEX       PIC X(08).
