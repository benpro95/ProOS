@@ -0,0 +1,7 @@
+      *> schedrec.cpy -- fixed-width layout of one row of a COLOR-SEQ
+      *> schedule file: the color name to show (must resolve through
+      *> COLOR-LOOKUP same as everywhere else) and how many whole
+      *> seconds to hold it before moving to the next step.
+          05  SCHFILE-COLOR        PIC X(25).
+          05  FILLER               PIC X(01).
+          05  SCHFILE-HOLD-SECS    PIC 9(05).
