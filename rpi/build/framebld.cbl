@@ -0,0 +1,359 @@
+*> GNU COBOL -- builds and emits OPC frames for opc_client.
+*>
+*> Pulled out of COLOR-SCAN's old 2200/2300/2400 paragraphs so that
+*> both COLOR-SCAN (one-shot) and COLOR-SEQ (the sequencer) drive the
+*> exact same frame logic instead of keeping two copies of the hex
+*> conversion, gradient, chase and fade code.
+*>
+*> LK-GRADIENT-FLAG = 'Y' paints a ramp from color 1 to color 2 across
+*> the strip and emits one frame.  Otherwise LK-EFFECT picks the
+*> pattern for a solid color:
+*>    SOLID - one flat frame
+*>    CHASE - a short segment sweeps down the strip over several
+*>            frames
+*>    FADE  - the whole strip ramps in brightness over several
+*>            frames, ceilinged by LK-BRIGHTNESS-PCT
+*> LK-BRIGHTNESS-PCT (0-100) scales every channel before it is ever
+*> turned into hex.
+*>
+*> Modification history
+*>    2026-08-08  DL  widen WS-FRAME-COUNT so CHASE sweeps the full
+*>                     strip on fixtures over 999 pixels; report color
+*>                     2's scaled hex as well as color 1's.
+IDENTIFICATION DIVISION.
+PROGRAM-ID.      FRAME-BUILD.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+
+  01  WS-PIXEL-COUNT             PIC 9(04) COMP.
+
+  COPY "opctbl.cpy".
+
+  01  HEX-CONV.
+       05  NUMERIC-VALUE          COMP PIC 9(18).
+       05  ALPHA-VALUE            PIC X(64).
+       05  RADIX                  COMP PIC 99.
+       05  DIGIT-INDEX            COMP PIC 99.
+       05  DIGIT-VALUE            COMP PIC 99.
+       05  CHAR-VALUE             PIC X(16) VALUE "0123456789ABCDEF".
+       05  HEX-OUT                PIC X(02).
+
+  01  SCALED.
+       05  WS-SCALE-RED           PIC 9(03).
+       05  WS-SCALE-GREEN        PIC 9(03).
+       05  WS-SCALE-BLUE         PIC 9(03).
+       05  WS-SCALE-WHITE        PIC 9(03).
+       05  WS-SCALE-PCT          PIC 9(03).
+       05  WS-CHANNEL-COUNT      PIC 9(01).
+       05  WS-HEX-RGBW           PIC X(08).
+
+  01  INTERP.
+       05  WS-STEP-RED           PIC S9(05)V9(04).
+       05  WS-STEP-GREEN         PIC S9(05)V9(04).
+       05  WS-STEP-BLUE          PIC S9(05)V9(04).
+       05  WS-STEP-WHITE         PIC S9(05)V9(04).
+       05  WS-CUR-RED            PIC S9(05)V9(04).
+       05  WS-CUR-GREEN          PIC S9(05)V9(04).
+       05  WS-CUR-BLUE           PIC S9(05)V9(04).
+       05  WS-CUR-WHITE          PIC S9(05)V9(04).
+       05  WS-PIXEL-SPAN         PIC 9(04) COMP.
+
+  01  EFFECT-WORK.
+       05  WS-FRAME-COUNT        PIC 9(04).
+       05  WS-FRAME-NUM          PIC 9(03).
+       05  WS-SEGMENT-LEN        PIC 9(04) COMP.
+       05  WS-SEGMENT-START      PIC 9(04) COMP.
+       05  WS-FADE-PCT           PIC 9(03).
+       05  WS-SLEEP-NANOS        PIC S9(09) COMP-5 VALUE 150000000.
+
+LINKAGE SECTION.
+
+  01  LK-RED-1                   PIC X(03).
+  01  LK-GREEN-1                 PIC X(03).
+  01  LK-BLUE-1                  PIC X(03).
+  01  LK-WHITE-1                 PIC X(03).
+  01  LK-RED-2                   PIC X(03).
+  01  LK-GREEN-2                 PIC X(03).
+  01  LK-BLUE-2                  PIC X(03).
+  01  LK-WHITE-2                 PIC X(03).
+  01  LK-GRADIENT-FLAG           PIC X(01).
+  01  LK-EFFECT                  PIC X(05).
+  01  LK-BRIGHTNESS-PCT          PIC 9(03).
+  01  LK-PIXEL-COUNT             PIC 9(04) COMP.
+  01  LK-HEX-OUT                 PIC X(08).
+  01  LK-HEX-OUT-2               PIC X(08).
+
+PROCEDURE DIVISION USING LK-RED-1 LK-GREEN-1 LK-BLUE-1 LK-WHITE-1
+                         LK-RED-2 LK-GREEN-2 LK-BLUE-2 LK-WHITE-2
+                         LK-GRADIENT-FLAG LK-EFFECT LK-BRIGHTNESS-PCT
+                         LK-PIXEL-COUNT LK-HEX-OUT LK-HEX-OUT-2.
+
+0010-MAIN.
+   MOVE LK-PIXEL-COUNT TO WS-PIXEL-COUNT
+   MOVE LK-BRIGHTNESS-PCT TO WS-SCALE-PCT
+   PERFORM 0100-REPORT-HEX THRU 0100-EXIT
+   PERFORM 0105-REPORT-HEX-2 THRU 0105-EXIT
+   IF LK-GRADIENT-FLAG = 'Y'
+      PERFORM 1000-GRADIENT-FRAME THRU 1000-EXIT
+   ELSE
+      EVALUATE TRUE
+         WHEN LK-EFFECT = "CHASE"
+            PERFORM 2000-CHASE-FRAMES THRU 2000-EXIT
+         WHEN LK-EFFECT = "FADE " OR LK-EFFECT = "FADE"
+            PERFORM 3000-FADE-FRAMES THRU 3000-EXIT
+         WHEN OTHER
+            PERFORM 4000-SOLID-FRAME THRU 4000-EXIT
+      END-EVALUATE
+   END-IF
+   GOBACK.
+0010-EXIT.
+    EXIT.
+
+*> Resolved color-1's scaled hex, handed back purely for the audit
+*> trail -- this is not part of any frame.
+0100-REPORT-HEX.
+   MOVE LK-RED-1   TO WS-SCALE-RED
+   MOVE LK-GREEN-1 TO WS-SCALE-GREEN
+   MOVE LK-BLUE-1  TO WS-SCALE-BLUE
+   MOVE LK-WHITE-1 TO WS-SCALE-WHITE
+   PERFORM 5100-SCALE-BRIGHTNESS THRU 5100-EXIT
+   PERFORM 5200-RGBW-TO-HEX THRU 5200-EXIT
+   MOVE WS-HEX-RGBW TO LK-HEX-OUT.
+0100-EXIT.
+    EXIT.
+
+*> Same, for color-2 -- blank on a solid fill (LK-RED-2 etc. are just
+*> a copy of color 1 then) but a real scaled hex on a gradient, so
+*> AUDIT-LOG's second transaction record carries an actual value
+*> instead of a placeholder.
+0105-REPORT-HEX-2.
+   MOVE LK-RED-2   TO WS-SCALE-RED
+   MOVE LK-GREEN-2 TO WS-SCALE-GREEN
+   MOVE LK-BLUE-2  TO WS-SCALE-BLUE
+   MOVE LK-WHITE-2 TO WS-SCALE-WHITE
+   PERFORM 5100-SCALE-BRIGHTNESS THRU 5100-EXIT
+   PERFORM 5200-RGBW-TO-HEX THRU 5200-EXIT
+   MOVE WS-HEX-RGBW TO LK-HEX-OUT-2.
+0105-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> Gradient -- color 1 at pixel 1 ramping smoothly to color 2 at the
+*> last pixel.  One frame.
+*> ----------------------------------------------------------------
+1000-GRADIENT-FRAME.
+   MOVE LK-RED-1   TO WS-SCALE-RED
+   MOVE LK-GREEN-1 TO WS-SCALE-GREEN
+   MOVE LK-BLUE-1  TO WS-SCALE-BLUE
+   MOVE LK-WHITE-1 TO WS-SCALE-WHITE
+   PERFORM 5100-SCALE-BRIGHTNESS THRU 5100-EXIT
+   MOVE WS-SCALE-RED   TO WS-CUR-RED
+   MOVE WS-SCALE-GREEN TO WS-CUR-GREEN
+   MOVE WS-SCALE-BLUE  TO WS-CUR-BLUE
+   MOVE WS-SCALE-WHITE TO WS-CUR-WHITE
+
+   MOVE LK-RED-2   TO WS-SCALE-RED
+   MOVE LK-GREEN-2 TO WS-SCALE-GREEN
+   MOVE LK-BLUE-2  TO WS-SCALE-BLUE
+   MOVE LK-WHITE-2 TO WS-SCALE-WHITE
+   PERFORM 5100-SCALE-BRIGHTNESS THRU 5100-EXIT
+
+   IF WS-PIXEL-COUNT > 1
+      COMPUTE WS-PIXEL-SPAN = WS-PIXEL-COUNT - 1
+      COMPUTE WS-STEP-RED   = WS-SCALE-RED   - WS-CUR-RED
+      COMPUTE WS-STEP-RED   = WS-STEP-RED   / WS-PIXEL-SPAN
+      COMPUTE WS-STEP-GREEN = WS-SCALE-GREEN - WS-CUR-GREEN
+      COMPUTE WS-STEP-GREEN = WS-STEP-GREEN / WS-PIXEL-SPAN
+      COMPUTE WS-STEP-BLUE  = WS-SCALE-BLUE  - WS-CUR-BLUE
+      COMPUTE WS-STEP-BLUE  = WS-STEP-BLUE  / WS-PIXEL-SPAN
+      COMPUTE WS-STEP-WHITE = WS-SCALE-WHITE - WS-CUR-WHITE
+      COMPUTE WS-STEP-WHITE = WS-STEP-WHITE / WS-PIXEL-SPAN
+   ELSE
+      MOVE 0 TO WS-STEP-RED WS-STEP-GREEN WS-STEP-BLUE WS-STEP-WHITE
+   END-IF
+
+   PERFORM 1100-GRADIENT-PIXEL THRU 1100-EXIT
+      VARYING OPC-IDX FROM 1 BY 1 UNTIL OPC-IDX > WS-PIXEL-COUNT
+
+   DISPLAY '0' OPC-TABLE-MAIN.
+1000-EXIT.
+    EXIT.
+
+1100-GRADIENT-PIXEL.
+   MOVE WS-CUR-RED   TO WS-SCALE-RED
+   MOVE WS-CUR-GREEN TO WS-SCALE-GREEN
+   MOVE WS-CUR-BLUE  TO WS-SCALE-BLUE
+   MOVE WS-CUR-WHITE TO WS-SCALE-WHITE
+   PERFORM 5200-RGBW-TO-HEX THRU 5200-EXIT
+   MOVE WS-HEX-RGBW TO TBL-OPC-HEX (OPC-IDX)
+   MOVE SPACES TO TBL-OPC-BLANK (OPC-IDX)
+   ADD WS-STEP-RED   TO WS-CUR-RED
+   ADD WS-STEP-GREEN TO WS-CUR-GREEN
+   ADD WS-STEP-BLUE  TO WS-CUR-BLUE
+   ADD WS-STEP-WHITE TO WS-CUR-WHITE.
+1100-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> Chase -- a lit segment one tenth of the strip long sweeps from
+*> pixel 1 to the last pixel, one frame per position.
+*> ----------------------------------------------------------------
+2000-CHASE-FRAMES.
+   MOVE LK-RED-1   TO WS-SCALE-RED
+   MOVE LK-GREEN-1 TO WS-SCALE-GREEN
+   MOVE LK-BLUE-1  TO WS-SCALE-BLUE
+   MOVE LK-WHITE-1 TO WS-SCALE-WHITE
+   PERFORM 5100-SCALE-BRIGHTNESS THRU 5100-EXIT
+   PERFORM 5200-RGBW-TO-HEX THRU 5200-EXIT
+
+   COMPUTE WS-SEGMENT-LEN = WS-PIXEL-COUNT / 10
+   IF WS-SEGMENT-LEN < 1
+      MOVE 1 TO WS-SEGMENT-LEN
+   END-IF
+
+   MOVE WS-PIXEL-COUNT TO WS-FRAME-COUNT
+   PERFORM 2100-CHASE-ONE-FRAME THRU 2100-EXIT
+      VARYING WS-SEGMENT-START FROM 1 BY 1
+         UNTIL WS-SEGMENT-START > WS-FRAME-COUNT.
+2000-EXIT.
+    EXIT.
+
+2100-CHASE-ONE-FRAME.
+   PERFORM 2110-CHASE-ONE-PIXEL THRU 2110-EXIT
+      VARYING OPC-IDX FROM 1 BY 1 UNTIL OPC-IDX > WS-PIXEL-COUNT
+   DISPLAY '0' OPC-TABLE-MAIN
+   CALL "CBL_GC_NANOSLEEP" USING WS-SLEEP-NANOS.
+2100-EXIT.
+    EXIT.
+
+2110-CHASE-ONE-PIXEL.
+   IF OPC-IDX >= WS-SEGMENT-START
+      AND OPC-IDX < WS-SEGMENT-START + WS-SEGMENT-LEN
+      MOVE WS-HEX-RGBW TO TBL-OPC-HEX (OPC-IDX)
+   ELSE
+      MOVE "00000000" TO TBL-OPC-HEX (OPC-IDX)
+   END-IF
+   MOVE SPACES TO TBL-OPC-BLANK (OPC-IDX).
+2110-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> Fade -- whole strip ramps from 10% up to LK-BRIGHTNESS-PCT (or
+*> back down again), ten frames.
+*> ----------------------------------------------------------------
+3000-FADE-FRAMES.
+   PERFORM 3100-FADE-ONE-FRAME THRU 3100-EXIT
+      VARYING WS-FRAME-NUM FROM 1 BY 1 UNTIL WS-FRAME-NUM > 10.
+3000-EXIT.
+    EXIT.
+
+3100-FADE-ONE-FRAME.
+   COMPUTE WS-FADE-PCT =
+       (WS-SCALE-PCT - 10) * WS-FRAME-NUM / 10 + 10
+   MOVE LK-RED-1   TO WS-SCALE-RED
+   MOVE LK-GREEN-1 TO WS-SCALE-GREEN
+   MOVE LK-BLUE-1  TO WS-SCALE-BLUE
+   MOVE LK-WHITE-1 TO WS-SCALE-WHITE
+   MOVE WS-FADE-PCT TO WS-SCALE-PCT
+   PERFORM 5100-SCALE-BRIGHTNESS THRU 5100-EXIT
+   PERFORM 5200-RGBW-TO-HEX THRU 5200-EXIT
+   PERFORM 3110-FADE-ONE-PIXEL THRU 3110-EXIT
+      VARYING OPC-IDX FROM 1 BY 1 UNTIL OPC-IDX > WS-PIXEL-COUNT
+   MOVE LK-BRIGHTNESS-PCT TO WS-SCALE-PCT
+   DISPLAY '0' OPC-TABLE-MAIN
+   CALL "CBL_GC_NANOSLEEP" USING WS-SLEEP-NANOS.
+3100-EXIT.
+    EXIT.
+
+3110-FADE-ONE-PIXEL.
+   MOVE WS-HEX-RGBW TO TBL-OPC-HEX (OPC-IDX)
+   MOVE SPACES TO TBL-OPC-BLANK (OPC-IDX).
+3110-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> Solid -- one flat frame, every pixel the same scaled color.
+*> ----------------------------------------------------------------
+4000-SOLID-FRAME.
+   MOVE LK-RED-1   TO WS-SCALE-RED
+   MOVE LK-GREEN-1 TO WS-SCALE-GREEN
+   MOVE LK-BLUE-1  TO WS-SCALE-BLUE
+   MOVE LK-WHITE-1 TO WS-SCALE-WHITE
+   PERFORM 5100-SCALE-BRIGHTNESS THRU 5100-EXIT
+   PERFORM 5200-RGBW-TO-HEX THRU 5200-EXIT
+   PERFORM 4100-SOLID-ONE-PIXEL THRU 4100-EXIT
+      VARYING OPC-IDX FROM 1 BY 1 UNTIL OPC-IDX > WS-PIXEL-COUNT
+   DISPLAY '0' OPC-TABLE-MAIN.
+4000-EXIT.
+    EXIT.
+
+4100-SOLID-ONE-PIXEL.
+   MOVE WS-HEX-RGBW TO TBL-OPC-HEX (OPC-IDX)
+   MOVE SPACES TO TBL-OPC-BLANK (OPC-IDX).
+4100-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> Shared helpers
+*> ----------------------------------------------------------------
+5100-SCALE-BRIGHTNESS.
+   COMPUTE WS-SCALE-RED   = WS-SCALE-RED   * WS-SCALE-PCT / 100
+   COMPUTE WS-SCALE-GREEN = WS-SCALE-GREEN * WS-SCALE-PCT / 100
+   COMPUTE WS-SCALE-BLUE  = WS-SCALE-BLUE  * WS-SCALE-PCT / 100
+   COMPUTE WS-SCALE-WHITE = WS-SCALE-WHITE * WS-SCALE-PCT / 100.
+5100-EXIT.
+    EXIT.
+
+5200-RGBW-TO-HEX.
+   MOVE 1 TO WS-CHANNEL-COUNT
+   PERFORM 5210-ONE-CHANNEL THRU 5210-EXIT
+      UNTIL WS-CHANNEL-COUNT > 4.
+5200-EXIT.
+    EXIT.
+
+5210-ONE-CHANNEL.
+   EVALUATE WS-CHANNEL-COUNT
+      WHEN 1
+         MOVE WS-SCALE-RED   TO NUMERIC-VALUE
+      WHEN 2
+         MOVE WS-SCALE-GREEN TO NUMERIC-VALUE
+      WHEN 3
+         MOVE WS-SCALE-BLUE  TO NUMERIC-VALUE
+      WHEN 4
+         MOVE WS-SCALE-WHITE TO NUMERIC-VALUE
+   END-EVALUATE
+   MOVE 16 TO RADIX
+   MOVE ALL "0" TO ALPHA-VALUE
+   PERFORM 5220-HEX-CONV THRU 5220-EXIT
+      VARYING DIGIT-INDEX FROM 1 BY 1
+         UNTIL DIGIT-INDEX > 64 OR NUMERIC-VALUE = 0
+   MOVE FUNCTION REVERSE (ALPHA-VALUE (1:2)) TO HEX-OUT
+   EVALUATE WS-CHANNEL-COUNT
+      WHEN 1
+         MOVE HEX-OUT TO WS-HEX-RGBW (1:2)
+      WHEN 2
+         MOVE HEX-OUT TO WS-HEX-RGBW (3:2)
+      WHEN 3
+         MOVE HEX-OUT TO WS-HEX-RGBW (5:2)
+      WHEN 4
+         MOVE HEX-OUT TO WS-HEX-RGBW (7:2)
+   END-EVALUATE
+   ADD 1 TO WS-CHANNEL-COUNT.
+5210-EXIT.
+    EXIT.
+
+5220-HEX-CONV.
+   DIVIDE NUMERIC-VALUE BY RADIX
+      GIVING NUMERIC-VALUE
+        REMAINDER DIGIT-VALUE
+   ADD 1 TO DIGIT-VALUE
+   MOVE CHAR-VALUE (DIGIT-VALUE:1)
+      TO ALPHA-VALUE (DIGIT-INDEX:1).
+5220-EXIT.
+    EXIT.
+
+END PROGRAM FRAME-BUILD.
